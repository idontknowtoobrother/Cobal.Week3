@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANRPT.
+       AUTHOR. 62160246.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  New program.  Reads the STUDENT-MASTER file built
+      *             for DATA4 and prints a transcript report sorted
+      *             descending by GPA, with a class-average line at
+      *             the bottom.
+      * 2026-08-09  Added a COURSE-MASTER lookup so each transcript
+      *             line prints the course title alongside the bare
+      *             COURSE-ID, matching the lookup added to DATA4.
+      * 2026-08-09  Routed transcript output through the shared RUNLOG
+      *             routine instead of a bare DISPLAY, so this report
+      *             reaches the job log the same as every other batch
+      *             program in this run.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER    ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STU-STATUS.
+           SELECT COURSE-MASTER     ASSIGN TO "COURSMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CO-COURSE-ID
+               FILE STATUS IS WS-CRS-STATUS.
+           SELECT SORT-WORK         ASSIGN TO "TRANSRT".
+           SELECT TRANSCRIPT-REPORT ASSIGN TO "TRNSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+       COPY STUDMAST.
+       FD  COURSE-MASTER.
+       COPY COURSEMAST.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SR-GPA             PIC 9V99.
+           COPY STUDKEY
+               REPLACING ==SK-STUDENT-ID== BY ==SR-STUDENT-ID==.
+           05  SR-STUDENT-NAME    PIC X(21).
+           05  SR-COURSE-ID       PIC X(5).
+       FD  TRANSCRIPT-REPORT.
+       01  TRANSCRIPT-REC         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSCRIPT-LINE.
+           COPY STUDKEY
+               REPLACING ==SK-STUDENT-ID== BY ==WS-TL-STUDENT-ID==.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-TL-NAME          PIC X(21).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-TL-COURSE-ID     PIC X(5).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-TL-COURSE-TITLE  PIC X(20).
+           05  FILLER              PIC X(7)  VALUE "  GPA: ".
+           05  WS-TL-GPA           PIC 9.99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+
+       01  WS-AVERAGE-LINE.
+           05  FILLER          PIC X(20) VALUE "CLASS AVERAGE GPA =".
+           05  FILLER          PIC X(1)  VALUE SPACE.
+           05  WS-AL-AVERAGE   PIC 9.99.
+           05  FILLER              PIC X(37) VALUE SPACES.
+
+       77  WS-STU-STATUS        PIC X(2)    VALUE "00".
+       77  WS-CRS-STATUS        PIC X(2)    VALUE "00".
+       77  WS-EOF-SW            PIC X(1)    VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+       77  WS-STUDENT-COUNT     PIC 9(5)    VALUE ZERO.
+       77  WS-GPA-TOTAL         PIC 9(7)V99 VALUE ZERO.
+       77  WS-CLASS-AVERAGE     PIC 9V99    VALUE ZERO.
+
+       77  WS-LOG-PROGRAM       PIC X(8)    VALUE "TRANRPT".
+       77  WS-LOG-MESSAGE       PIC X(80).
+
+       PROCEDURE DIVISION.
+       Begin.
+           SORT SORT-WORK
+               ON DESCENDING KEY SR-GPA
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS WRITE-TRANSCRIPT
+           GOBACK
+           .
+       LOAD-SORT-FILE.
+           OPEN INPUT STUDENT-MASTER
+           IF WS-STU-STATUS NOT = "00"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "STUDENT-MASTER OPEN FAILED, STATUS: "
+                   WS-STU-STATUS DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           ELSE
+               PERFORM READ-STUDENT
+               PERFORM RELEASE-STUDENT UNTIL WS-EOF
+               CLOSE STUDENT-MASTER
+           END-IF
+           EXIT
+           .
+       READ-STUDENT.
+           READ STUDENT-MASTER
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           EXIT
+           .
+       RELEASE-STUDENT.
+           MOVE SM-STUDENT-ID   TO SR-STUDENT-ID
+           MOVE SM-STUDENT-NAME TO SR-STUDENT-NAME
+           MOVE SM-COURSE-ID    TO SR-COURSE-ID
+           MOVE SM-GPA          TO SR-GPA
+           RELEASE SORT-REC
+           PERFORM READ-STUDENT
+           EXIT
+           .
+       WRITE-TRANSCRIPT.
+           OPEN OUTPUT TRANSCRIPT-REPORT
+           OPEN INPUT COURSE-MASTER
+           IF WS-CRS-STATUS NOT = "00"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "COURSE-MASTER OPEN FAILED, STATUS: "
+                   WS-CRS-STATUS DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           ELSE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM RETURN-SORT-REC
+               PERFORM WRITE-TRANSCRIPT-LINE UNTIL WS-EOF
+               IF WS-STUDENT-COUNT > 0
+                   COMPUTE WS-CLASS-AVERAGE ROUNDED =
+                       WS-GPA-TOTAL / WS-STUDENT-COUNT
+               END-IF
+               MOVE WS-CLASS-AVERAGE TO WS-AL-AVERAGE
+               WRITE TRANSCRIPT-REC FROM WS-AVERAGE-LINE
+               MOVE TRANSCRIPT-REC TO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+               CLOSE COURSE-MASTER
+           END-IF
+           CLOSE TRANSCRIPT-REPORT
+           EXIT
+           .
+       RETURN-SORT-REC.
+           RETURN SORT-WORK
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-RETURN
+           EXIT
+           .
+       WRITE-TRANSCRIPT-LINE.
+           ADD 1 TO WS-STUDENT-COUNT
+           ADD SR-GPA TO WS-GPA-TOTAL
+           MOVE SR-STUDENT-ID   TO WS-TL-STUDENT-ID
+           MOVE SR-STUDENT-NAME TO WS-TL-NAME
+           MOVE SR-COURSE-ID    TO WS-TL-COURSE-ID
+           MOVE SR-GPA          TO WS-TL-GPA
+           PERFORM LOOKUP-COURSE
+           WRITE TRANSCRIPT-REC FROM WS-TRANSCRIPT-LINE
+           MOVE TRANSCRIPT-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           PERFORM RETURN-SORT-REC
+           EXIT
+           .
+       LOOKUP-COURSE.
+           MOVE SR-COURSE-ID TO CO-COURSE-ID
+           READ COURSE-MASTER
+               INVALID KEY
+                   MOVE SPACES TO WS-TL-COURSE-TITLE
+               NOT INVALID KEY
+                   MOVE CO-COURSE-TITLE TO WS-TL-COURSE-TITLE
+           END-READ
+           EXIT
+           .
+       WRITE-LOG.
+           CALL "RUNLOG" USING WS-LOG-PROGRAM WS-LOG-MESSAGE
+           EXIT
+           .
