@@ -1,15 +1,74 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATA4.
        AUTHOR. 62160246.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  STUDENT-REC-DATA PIC X(44) VALUE "1205621WIllim Fitzpatrick
-      -    " 19751021 LM051385".
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  Replaced the single hardcoded STUDENT-REC-DATA
+      *             VALUE clause with a read loop against the indexed
+      *             STUDENT-MASTER file, so the whole roster runs
+      *             through the same unpack/display logic instead of
+      *             one name baked into the source.
+      * 2026-08-09  Added VALIDATE-AGE: computes current age from
+      *             DATE-OF-BIRTH and flags an out-of-range MOB, DOB,
+      *             a future YOB, or an implausible age to DATA4EXC
+      *             instead of letting a typo'd birth date pass
+      *             through silently.
+      * 2026-08-09  Added VALIDATE-GPA: rejects any GPA outside
+      *             0.00-4.00 to DATA4GEX so feed corruption is
+      *             caught before it reaches a transcript.
+      * 2026-08-09  Widened STUDENT-ID to the shared 8-digit STUDKEY
+      *             copybook to match DATA5's STU-ID, and added
+      *             CONVERT-LEGACY-STUDENT-ID to cross-reference the
+      *             old 7-digit format onto the new canonical key.
+      * 2026-08-09  Every DISPLAY now also goes through the shared
+      *             RUNLOG routine, so this run's console trace is
+      *             captured to the job log as well.
+      * 2026-08-09  Added a COURSE-MASTER lookup keyed on COURSE-ID,
+      *             so each student's course title and department
+      *             print alongside STUDENT-NAME and GPA instead of a
+      *             bare 5-byte code.
+      * 2026-08-09  Dropped CONVERT-LEGACY-STUDENT-ID: it only ever
+      *             converted one hardcoded literal and its result was
+      *             overwritten by the first real record read, so it
+      *             did not actually cross-reference any legacy data.
+      *             The join to DATA5's STU-ID is achieved purely by
+      *             both files sharing STUDKEY's 8-digit width; no
+      *             runtime conversion step is needed.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STU-STATUS.
+           SELECT COURSE-MASTER  ASSIGN TO "COURSMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CO-COURSE-ID
+               FILE STATUS IS WS-CRS-STATUS.
+           SELECT AGE-EXCEPTIONS ASSIGN TO "DATA4EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GPA-EXCEPTIONS ASSIGN TO "DATA4GEX"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+       COPY STUDMAST.
+       FD  COURSE-MASTER.
+       COPY COURSEMAST.
+       FD  AGE-EXCEPTIONS.
+       01  AGE-EXCEPTIONS-REC   PIC X(80).
+       FD  GPA-EXCEPTIONS.
+       01  GPA-EXCEPTIONS-REC   PIC X(80).
+
+       WORKING-STORAGE SECTION.
        01  LONG-STR PIC X(200) VALUE "XXXXXXXXXXXXXXXXXX
       -    "XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
       -    "XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX".
        01  STUDENT-REC.
-           05 STUDENT-ID        PIC   9(7).
+           COPY STUDKEY REPLACING ==SK-STUDENT-ID== BY ==STUDENT-ID==.
            05 STUDENT-NAME.
               10 FORENAME PIC X(9).
               10 SURENAME.
@@ -21,17 +80,194 @@
               10 DOB PIC 99.
            05 COURSE-ID         PIC   X(5).
            05 GPA               PIC   9V99.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY       PIC 9(4).
+           05  WS-RUN-MM         PIC 99.
+           05  WS-RUN-DD         PIC 99.
+
+       01  WS-AGE-EXCEPTION-LINE.
+           05  WS-AX-STUDENT-ID  PIC 9(8).
+           05  FILLER            PIC X(10) VALUE "  REASON: ".
+           05  WS-AX-REASON      PIC X(30).
+           05  FILLER            PIC X(32) VALUE SPACES.
+
+       01  WS-GPA-EXCEPTION-LINE.
+           05  WS-GX-STUDENT-ID  PIC 9(8).
+           05  FILLER            PIC X(11) VALUE "  BAD GPA: ".
+           05  WS-GX-GPA         PIC 9.99.
+           05  FILLER            PIC X(50) VALUE SPACES.
+
+       77  WS-STU-STATUS        PIC X(2)  VALUE "00".
+       77  WS-CRS-STATUS        PIC X(2)  VALUE "00".
+       77  WS-EOF-SW            PIC X(1)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       77  WS-AGE               PIC 999   VALUE ZERO.
+       77  WS-AGE-OPEN-SW       PIC X(1)  VALUE "N".
+           88  WS-AGE-OPEN                VALUE "Y".
+       77  WS-GPA-OPEN-SW       PIC X(1)  VALUE "N".
+           88  WS-GPA-OPEN                VALUE "Y".
+
+       77  WS-LOG-PROGRAM       PIC X(8)  VALUE "DATA4".
+       77  WS-LOG-MESSAGE       PIC X(80).
+
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY STUDENT-REC-DATA
-           MOVE  STUDENT-REC-DATA TO STUDENT-REC
-           DISPLAY STUDENT-ID
-           DISPLAY STUDENT-NAME 
-           DISPLAY FORENAME 
-           DISPLAY SURENAME  
-           DISPLAY F-SURNAME "." FORENAME 
-           DISPLAY DATE-OF-BIRTH
-           DISPLAY DOB "/" MOB "/" YOB
-           DISPLAY COURSE-ID
-           DISPLAY GPA 
-           .
\ No newline at end of file
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT STUDENT-MASTER
+           IF WS-STU-STATUS NOT = "00"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "STUDENT-MASTER OPEN FAILED, STATUS: "
+                   WS-STU-STATUS DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           ELSE
+               OPEN INPUT COURSE-MASTER
+               IF WS-CRS-STATUS NOT = "00"
+                   MOVE SPACES TO WS-LOG-MESSAGE
+                   STRING "COURSE-MASTER OPEN FAILED, STATUS: "
+                       WS-CRS-STATUS
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG
+               ELSE
+                   PERFORM READ-STUDENT
+                   PERFORM DISPLAY-STUDENT UNTIL WS-EOF
+                   CLOSE COURSE-MASTER
+               END-IF
+               CLOSE STUDENT-MASTER
+           END-IF
+           IF WS-AGE-OPEN
+               CLOSE AGE-EXCEPTIONS
+           END-IF
+           IF WS-GPA-OPEN
+               CLOSE GPA-EXCEPTIONS
+           END-IF
+           GOBACK
+           .
+       READ-STUDENT.
+           READ STUDENT-MASTER
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           EXIT
+           .
+       DISPLAY-STUDENT.
+           MOVE SM-STUDENT-ID      TO STUDENT-ID
+           MOVE SM-FORENAME        TO FORENAME
+           MOVE SM-F-SURNAME       TO F-SURNAME
+           MOVE SM-YOB             TO YOB
+           MOVE SM-MOB             TO MOB
+           MOVE SM-DOB             TO DOB
+           MOVE SM-COURSE-ID       TO COURSE-ID
+           MOVE SM-GPA             TO GPA
+           MOVE STUDENT-ID TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE STUDENT-NAME TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE FORENAME TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SURENAME TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING F-SURNAME "." FORENAME
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE DATE-OF-BIRTH TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING DOB "/" MOB "/" YOB
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE COURSE-ID TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           PERFORM LOOKUP-COURSE
+           MOVE GPA TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           PERFORM VALIDATE-AGE
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "AGE " WS-AGE DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           PERFORM VALIDATE-GPA
+           PERFORM READ-STUDENT
+           EXIT
+           .
+       VALIDATE-AGE.
+           MOVE ZERO TO WS-AGE
+           IF MOB < 1 OR MOB > 12
+               MOVE "MOB OUTSIDE 01-12" TO WS-AX-REASON
+               PERFORM WRITE-AGE-EXCEPTION
+           ELSE
+               IF DOB < 1 OR DOB > 31
+                   MOVE "DOB OUTSIDE 01-31" TO WS-AX-REASON
+                   PERFORM WRITE-AGE-EXCEPTION
+               ELSE
+                   IF YOB > WS-RUN-YYYY
+                       MOVE "YOB IN THE FUTURE" TO WS-AX-REASON
+                       PERFORM WRITE-AGE-EXCEPTION
+                   ELSE
+                       COMPUTE WS-AGE = WS-RUN-YYYY - YOB
+                       IF MOB > WS-RUN-MM
+                           SUBTRACT 1 FROM WS-AGE
+                       ELSE
+                           IF MOB = WS-RUN-MM AND DOB > WS-RUN-DD
+                               SUBTRACT 1 FROM WS-AGE
+                           END-IF
+                       END-IF
+                       IF WS-AGE < 14 OR WS-AGE > 100
+                           MOVE "AGE OUTSIDE ENROLLMENT RANGE"
+                               TO WS-AX-REASON
+                           PERFORM WRITE-AGE-EXCEPTION
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           EXIT
+           .
+       WRITE-AGE-EXCEPTION.
+           IF NOT WS-AGE-OPEN
+               OPEN OUTPUT AGE-EXCEPTIONS
+               SET WS-AGE-OPEN TO TRUE
+           END-IF
+           MOVE STUDENT-ID TO WS-AX-STUDENT-ID
+           WRITE AGE-EXCEPTIONS-REC FROM WS-AGE-EXCEPTION-LINE
+           MOVE AGE-EXCEPTIONS-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       VALIDATE-GPA.
+           IF GPA < 0.00 OR GPA > 4.00
+               PERFORM WRITE-GPA-EXCEPTION
+           END-IF
+           EXIT
+           .
+       WRITE-GPA-EXCEPTION.
+           IF NOT WS-GPA-OPEN
+               OPEN OUTPUT GPA-EXCEPTIONS
+               SET WS-GPA-OPEN TO TRUE
+           END-IF
+           MOVE STUDENT-ID TO WS-GX-STUDENT-ID
+           MOVE GPA        TO WS-GX-GPA
+           WRITE GPA-EXCEPTIONS-REC FROM WS-GPA-EXCEPTION-LINE
+           MOVE GPA-EXCEPTIONS-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       LOOKUP-COURSE.
+           MOVE COURSE-ID TO CO-COURSE-ID
+           READ COURSE-MASTER
+               INVALID KEY
+                   MOVE SPACES TO WS-LOG-MESSAGE
+                   STRING "COURSE NOT ON FILE: " COURSE-ID
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-LOG-MESSAGE
+                   STRING "COURSE TITLE: " CO-COURSE-TITLE
+                       "  DEPT: " CO-DEPARTMENT
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG
+           END-READ
+           EXIT
+           .
+       WRITE-LOG.
+           CALL "RUNLOG" USING WS-LOG-PROGRAM WS-LOG-MESSAGE
+           EXIT
+           .
