@@ -1,17 +1,153 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATA1.
        AUTHOR. 62160246.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  NUM1           PIC   999   VALUE ZEROS.
-       01  NUM2           PIC   999   VALUE 15.
-       01  TAX-RATE       PIC   V99   VALUE .355.
-       01  CUSTOMER-NAME  PIC   X(15) VALUE "JAKKRIT".
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  Rewritten as a batch program reading the indexed
+      *             CUSTOMER-MASTER file instead of a single hardcoded
+      *             customer; prints one tax line per customer plus a
+      *             grand total of tax computed across the run.
+      * 2026-08-09  Added TAX-BRACKET-TABLE lookup keyed on the
+      *             customer's NUM1+NUM2 balance; the bracket rate
+      *             (not the flat master-file TAX-RATE) now drives the
+      *             tax computation, with the bracket ID shown on the
+      *             report line.
+      * 2026-08-09  Report lines now go through the shared RUNLOG
+      *             routine instead of raw DISPLAY, so every line
+      *             printed this run also lands in the job log.
+      * 2026-08-09  Added a control-total report at the end of the
+      *             run: customer count, total NUM1+NUM2 base amount,
+      *             and total tax computed, so month-end close has one
+      *             set of figures to tie out instead of re-adding the
+      *             per-customer lines by hand.
+      * 2026-08-09  TAX-BRACKET-TABLE and its lookup pulled out into
+      *             the shared TAXBRKT subprogram, so DATA3's payroll
+      *             withholding can use the same bracket rates instead
+      *             of carrying its own copy of the table.
+      * 2026-08-09  Removed TAX-RATE: it was only ever loaded from
+      *             CM-TAX-RATE and never read again once the TAXBRKT
+      *             bracket lookup took over the tax computation.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-NO
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT TAX-REPORT       ASSIGN TO "DATA1RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CUSTMAST.
+       FD  TAX-REPORT.
+       01  TAX-REPORT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  NUM1           PIC   999.
+       01  NUM2           PIC   999.
+       01  CUSTOMER-NAME  PIC   X(15).
+
+       01  WS-BALANCE         PIC 9(5).
+       01  WS-BRACKET-RATE    PIC V999.
+       01  WS-BRACKET-ID-OUT  PIC X(1) VALUE "?".
+
+       01  WS-TAX-LINE.
+           05  WS-TL-CUST-NO    PIC 9(5).
+           05  FILLER           PIC X(2)  VALUE SPACES.
+           05  WS-TL-NAME       PIC X(15).
+           05  FILLER           PIC X(6)  VALUE " TAX: ".
+           05  WS-TL-TAX        PIC ZZZZ9.999.
+           05  FILLER           PIC X(11) VALUE "  BRACKET: ".
+           05  WS-TL-BRACKET    PIC X(1).
+           05  FILLER           PIC X(18) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER           PIC X(22) VALUE "GRAND TOTAL TAX      ".
+           05  WS-GT-TAX        PIC ZZZZZZ9.99.
+           05  FILLER           PIC X(19) VALUE SPACES.
+
+       01  WS-CONTROL-TOTAL-LINE.
+           05  FILLER           PIC X(22) VALUE "CUSTOMERS PROCESSED  ".
+           05  WS-CT-CUST-COUNT PIC ZZZZ9.
+           05  FILLER           PIC X(7)  VALUE "  BASE:".
+           05  WS-CT-BASE-TOTAL PIC ZZZZZZ9.
+           05  FILLER           PIC X(8)  VALUE "  TAX: ".
+           05  WS-CT-TAX-TOTAL  PIC ZZZZZZ9.99.
+           05  FILLER           PIC X(22) VALUE SPACES.
+
+       77  WS-CUST-STATUS   PIC X(2)  VALUE "00".
+       77  WS-EOF-SW        PIC X(1)  VALUE "N".
+           88  WS-EOF                 VALUE "Y".
+       77  WS-TAX-AMT       PIC 9(5)V99 VALUE ZERO.
+       77  WS-GRAND-TOTAL   PIC 9(7)V99 VALUE ZERO.
+       77  WS-CUST-COUNT    PIC 9(5)    VALUE ZERO.
+       77  WS-BASE-TOTAL    PIC 9(7)    VALUE ZERO.
+
+       77  WS-LOG-PROGRAM   PIC X(8)  VALUE "DATA1".
+       77  WS-LOG-MESSAGE   PIC X(80).
 
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY "NUM1 " NUM1
-           DISPLAY "NUM2 " NUM2 
-           DISPLAY "TAX-RATE " TAX-RATE 
-           DISPLAY "CUSTOMER-NAME " CUSTOMER-NAME
-           .
\ No newline at end of file
+           OPEN INPUT  CUSTOMER-MASTER
+           IF WS-CUST-STATUS NOT = "00"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "CUSTOMER-MASTER OPEN FAILED, STATUS: "
+                   WS-CUST-STATUS DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           ELSE
+               OPEN OUTPUT TAX-REPORT
+               PERFORM READ-CUSTOMER
+               PERFORM PROCESS-CUSTOMER UNTIL WS-EOF
+               PERFORM WRITE-GRAND-TOTAL
+               CLOSE CUSTOMER-MASTER
+               CLOSE TAX-REPORT
+           END-IF
+           GOBACK
+           .
+       READ-CUSTOMER.
+           READ CUSTOMER-MASTER
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           EXIT
+           .
+       PROCESS-CUSTOMER.
+           MOVE CM-NUM1 TO NUM1
+           MOVE CM-NUM2 TO NUM2
+           MOVE CM-CUSTOMER-NAME TO CUSTOMER-NAME
+           COMPUTE WS-BALANCE = NUM1 + NUM2
+           CALL "TAXBRKT" USING WS-BALANCE WS-BRACKET-RATE
+               WS-BRACKET-ID-OUT
+           COMPUTE WS-TAX-AMT = WS-BALANCE * WS-BRACKET-RATE
+           ADD WS-TAX-AMT TO WS-GRAND-TOTAL
+           ADD 1 TO WS-CUST-COUNT
+           ADD WS-BALANCE TO WS-BASE-TOTAL
+           MOVE CM-CUST-NO TO WS-TL-CUST-NO
+           MOVE CUSTOMER-NAME TO WS-TL-NAME
+           MOVE WS-TAX-AMT TO WS-TL-TAX
+           MOVE WS-BRACKET-ID-OUT TO WS-TL-BRACKET
+           WRITE TAX-REPORT-REC FROM WS-TAX-LINE
+           MOVE TAX-REPORT-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           PERFORM READ-CUSTOMER
+           EXIT
+           .
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-GT-TAX
+           WRITE TAX-REPORT-REC FROM WS-TOTAL-LINE
+           MOVE TAX-REPORT-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE WS-CUST-COUNT  TO WS-CT-CUST-COUNT
+           MOVE WS-BASE-TOTAL  TO WS-CT-BASE-TOTAL
+           MOVE WS-GRAND-TOTAL TO WS-CT-TAX-TOTAL
+           WRITE TAX-REPORT-REC FROM WS-CONTROL-TOTAL-LINE
+           MOVE TAX-REPORT-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       WRITE-LOG.
+           CALL "RUNLOG" USING WS-LOG-PROGRAM WS-LOG-MESSAGE
+           EXIT
+           .
