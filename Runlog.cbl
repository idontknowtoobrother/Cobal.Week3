@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNLOG.
+       AUTHOR. 62160246.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  New program.  Shared logging routine CALLed by
+      *             PRO1 and DATA1-DATA5 in place of raw DISPLAY, so
+      *             every line a run prints is also captured to a
+      *             dated, timestamped job log.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG-FILE ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-LOG-FILE.
+       01  JOB-LOG-REC             PIC X(107).
+
+       WORKING-STORAGE SECTION.
+       01  LOG-LINE.
+           05  LOG-DATE-OUT        PIC 9(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LOG-TIME-OUT        PIC 9(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LOG-PROGRAM-OUT     PIC X(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LOG-MESSAGE-OUT     PIC X(80).
+
+       77  WS-LOG-STATUS           PIC X(2) VALUE "00".
+       77  WS-LOG-OPEN-SW          PIC X(1) VALUE "N".
+           88  WS-LOG-OPEN                  VALUE "Y".
+       77  WS-LOG-DATE             PIC 9(8) VALUE ZERO.
+       77  WS-LOG-TIME             PIC 9(8) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-ID           PIC X(8).
+       01  LK-MESSAGE              PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-ID LK-MESSAGE.
+       Begin.
+           IF NOT WS-LOG-OPEN
+               PERFORM OPEN-JOB-LOG
+           END-IF
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-TIME FROM TIME
+           MOVE WS-LOG-DATE    TO LOG-DATE-OUT
+           MOVE WS-LOG-TIME    TO LOG-TIME-OUT
+           MOVE LK-PROGRAM-ID  TO LOG-PROGRAM-OUT
+           MOVE LK-MESSAGE     TO LOG-MESSAGE-OUT
+           WRITE JOB-LOG-REC FROM LOG-LINE
+           GOBACK
+           .
+       OPEN-JOB-LOG.
+           OPEN EXTEND JOB-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT JOB-LOG-FILE
+           END-IF
+           SET WS-LOG-OPEN TO TRUE
+           EXIT
+           .
