@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXBRKT.
+       AUTHOR. 62160246.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  New program.  Pulls the TAX-BRACKET-TABLE lookup
+      *             out of DATA1 so any program can look up the rate
+      *             and bracket ID for a given amount instead of
+      *             keeping its own private copy of the bracket table.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TAX-BRACKET-VALUES.
+           05  FILLER  PIC X(14) VALUE "0000000499100A".
+           05  FILLER  PIC X(14) VALUE "0050000999180B".
+           05  FILLER  PIC X(14) VALUE "0100001499250C".
+           05  FILLER  PIC X(14) VALUE "0150099999355D".
+       01  TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-VALUES.
+           05  TAX-BRACKET OCCURS 4 TIMES INDEXED BY TB-IDX.
+               10  TB-LOW-AMT      PIC 9(5).
+               10  TB-HIGH-AMT     PIC 9(5).
+               10  TB-RATE         PIC V999.
+               10  TB-BRACKET-ID   PIC X(1).
+
+       LINKAGE SECTION.
+       01  LK-AMOUNT        PIC 9(5).
+       01  LK-RATE          PIC V999.
+       01  LK-BRACKET-ID    PIC X(1).
+
+       PROCEDURE DIVISION USING LK-AMOUNT LK-RATE LK-BRACKET-ID.
+       Begin.
+           SET TB-IDX TO 1
+           SEARCH TAX-BRACKET
+               AT END
+                   SET TB-IDX TO 4
+                   MOVE "?" TO LK-BRACKET-ID
+                   MOVE TB-RATE (TB-IDX) TO LK-RATE
+               WHEN LK-AMOUNT NOT < TB-LOW-AMT (TB-IDX)
+                    AND LK-AMOUNT NOT > TB-HIGH-AMT (TB-IDX)
+                   MOVE TB-BRACKET-ID (TB-IDX) TO LK-BRACKET-ID
+                   MOVE TB-RATE (TB-IDX) TO LK-RATE
+           END-SEARCH
+           GOBACK
+           .
