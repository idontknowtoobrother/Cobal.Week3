@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRORATE.
+       AUTHOR. 62160246.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  New program.  Splits a whole-unit amount evenly
+      *             across a count of recipients, returning a base
+      *             share per recipient and a remainder count - the
+      *             number of recipients (counting from the first)
+      *             who get one extra unit to absorb whatever doesn't
+      *             divide evenly.  Pulled out of PRO1's PROBLEM10
+      *             divide-with-remainder demo so the same split can
+      *             be CALLed from any program instead of being
+      *             copied in by hand.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-AMOUNT            PIC 9(7).
+       01  LK-RECIPIENTS        PIC 9(3).
+       01  LK-BASE-SHARE        PIC 9(7).
+       01  LK-REMAINDER-COUNT   PIC 9(3).
+
+       PROCEDURE DIVISION USING LK-AMOUNT LK-RECIPIENTS
+               LK-BASE-SHARE LK-REMAINDER-COUNT.
+       Begin.
+           DIVIDE LK-AMOUNT BY LK-RECIPIENTS
+               GIVING LK-BASE-SHARE REMAINDER LK-REMAINDER-COUNT
+               ON SIZE ERROR
+                   MOVE ZERO TO LK-BASE-SHARE
+                   MOVE ZERO TO LK-REMAINDER-COUNT
+           END-DIVIDE
+           GOBACK
+           .
