@@ -1,19 +1,156 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Data2.
        AUTHOR. 62160246.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  AL-NUM      PIC   X(5)  VALUE "1234".
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  Added a NUMERIC class-test validation paragraph
+      *             before the AL-NUM moves; bad values are written
+      *             to an exceptions report instead of flowing through
+      *             to NUM-INT/NUM-NON-INT.
+      * 2026-08-09  Restructured as a file-driven conversion utility:
+      *             reads a sequential file of AL-NUM-style fields,
+      *             converts each to NUM-INT/NUM-NON-INT, and writes a
+      *             converted-output file plus a skipped-record count.
+      * 2026-08-09  Converted output now goes through the shared
+      *             RUNLOG routine instead of raw DISPLAY, so it also
+      *             lands in the job log.
+      * 2026-08-09  NUM-NON-INT is now computed ROUNDED with an ON
+      *             SIZE ERROR branch instead of a plain MOVE, so a
+      *             source value too wide for PIC 9(3)V9(2) is logged
+      *             instead of silently truncated.
+      * 2026-08-09  Fixed NUM-NON-INT conversion: it was treating the
+      *             raw 5-digit AL-NUM as an unscaled integer before
+      *             computing into a 9(3)V9(2) field, so any value
+      *             01000 and up overflowed and came back 000.00.
+      *             AL-NUM-SCALED now redefines AL-NUM with the
+      *             intended implied decimal point, so NUM-NON-INT is
+      *             a straight decimal-aligned MOVE and the SIZE ERROR
+      *             branch (and its now-impossible trigger) is gone.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AL-NUM-FILE      ASSIGN TO "ALNUMIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONVERTED-FILE   ASSIGN TO "ALNUMOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTIONS-FILE  ASSIGN TO "DATA2EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AL-NUM-FILE.
+       01  AL-NUM-REC           PIC X(5).
+       FD  CONVERTED-FILE.
+       01  CONVERTED-REC        PIC X(80).
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-REC       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  AL-NUM      PIC   X(5).
+       01  AL-NUM-SCALED REDEFINES AL-NUM
+                       PIC   9(3)V9(2).
        01  NUM-INT     PIC   9(5).
        01  NUM-NON-INT PIC   9(3)V9(2).
        01  ALPHA       PIC   A(5).
 
-       PROCEDURE DIVISION. 
+       01  WS-CONVERTED-LINE.
+           05  FILLER          PIC X(8)  VALUE "AL-NUM: ".
+           05  WS-CL-AL-NUM    PIC X(5).
+           05  FILLER          PIC X(10) VALUE "  NUM-INT=".
+           05  WS-CL-NUM-INT   PIC 9(5).
+           05  FILLER          PIC X(14) VALUE "  NUM-NON-INT=".
+           05  WS-CL-NUM-NONI  PIC 9(3).9(2).
+           05  FILLER          PIC X(30) VALUE SPACES.
+
+       01  WS-SKIPPED-LINE.
+           05  FILLER          PIC X(17) VALUE "SKIPPED RECORDS: ".
+           05  WS-SKIPPED-OUT  PIC ZZZZ9.
+           05  FILLER          PIC X(30) VALUE SPACES.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER          PIC X(11) VALUE "BAD VALUE: ".
+           05  WS-EXC-VALUE    PIC X(5).
+           05  FILLER          PIC X(12) VALUE "  SRC LINE: ".
+           05  WS-EXC-LINE-OUT PIC 9(4).
+           05  FILLER          PIC X(48) VALUE SPACES.
+
+       77  WS-SOURCE-LINE      PIC 9(4) VALUE ZERO.
+       77  WS-SKIPPED-COUNT    PIC 9(5) VALUE ZERO.
+       77  WS-VALID-SW         PIC X(1) VALUE "Y".
+           88  WS-VALID                  VALUE "Y".
+           88  WS-INVALID                VALUE "N".
+       77  WS-EXC-OPEN-SW      PIC X(1) VALUE "N".
+           88  WS-EXC-OPEN                VALUE "Y".
+       77  WS-EOF-SW           PIC X(1) VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+       77  WS-LOG-PROGRAM      PIC X(8) VALUE "DATA2".
+       77  WS-LOG-MESSAGE      PIC X(80).
+
+       PROCEDURE DIVISION.
        Begin.
-           MOVE AL-NUM    TO NUM-INT 
-           DISPLAY NUM-INT
-           MOVE AL-NUM    TO NUM-NON-INT
-           DISPLAY NUM-NON-INT
-           MOVE AL-NUM    TO ALPHA 
-           DISPLAY ALPHA
-           .
\ No newline at end of file
+           OPEN INPUT  AL-NUM-FILE
+           OPEN OUTPUT CONVERTED-FILE
+           PERFORM READ-AL-NUM
+           PERFORM CONVERT-AL-NUM UNTIL WS-EOF
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-OUT
+           WRITE CONVERTED-REC FROM WS-SKIPPED-LINE
+           MOVE CONVERTED-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           CLOSE AL-NUM-FILE
+           CLOSE CONVERTED-FILE
+           IF WS-EXC-OPEN
+               CLOSE EXCEPTIONS-FILE
+           END-IF
+           GOBACK
+           .
+       READ-AL-NUM.
+           READ AL-NUM-FILE INTO AL-NUM
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           IF NOT WS-EOF
+               ADD 1 TO WS-SOURCE-LINE
+           END-IF
+           EXIT
+           .
+       CONVERT-AL-NUM.
+           PERFORM VALIDATE-AL-NUM
+           IF WS-VALID
+               MOVE AL-NUM        TO NUM-INT
+               MOVE AL-NUM-SCALED TO NUM-NON-INT
+               MOVE AL-NUM    TO ALPHA
+               MOVE AL-NUM      TO WS-CL-AL-NUM
+               MOVE NUM-INT     TO WS-CL-NUM-INT
+               MOVE NUM-NON-INT TO WS-CL-NUM-NONI
+               WRITE CONVERTED-REC FROM WS-CONVERTED-LINE
+               MOVE CONVERTED-REC TO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+           PERFORM READ-AL-NUM
+           EXIT
+           .
+       VALIDATE-AL-NUM.
+           IF AL-NUM IS NUMERIC
+               SET WS-VALID TO TRUE
+           ELSE
+               SET WS-INVALID TO TRUE
+               PERFORM WRITE-EXCEPTION
+           END-IF
+           EXIT
+           .
+       WRITE-EXCEPTION.
+           IF NOT WS-EXC-OPEN
+               OPEN OUTPUT EXCEPTIONS-FILE
+               SET WS-EXC-OPEN TO TRUE
+           END-IF
+           MOVE AL-NUM TO WS-EXC-VALUE
+           MOVE WS-SOURCE-LINE TO WS-EXC-LINE-OUT
+           WRITE EXCEPTIONS-REC FROM WS-EXCEPTION-LINE
+           EXIT
+           .
+       WRITE-LOG.
+           CALL "RUNLOG" USING WS-LOG-PROGRAM WS-LOG-MESSAGE
+           EXIT
+           .
