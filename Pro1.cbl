@@ -1,14 +1,156 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PRO1.
        AUTHOR. 62160246.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  PROBLEM12 converted to read TRANS-FILE instead of
+      *             ACCEPT; each record now produces one output line.
+      * 2026-08-09  Added REPORT-FILE control-total report written at
+      *             the end of BEGIN, listing every PROBLEM's before
+      *             and after NUM1-NUM4 values.
+      * 2026-08-09  Added dated AUDIT-FILE logging every ON SIZE ERROR
+      *             hit in PROBLEM12, with the offending NUM1/NUM2.
+      * 2026-08-09  Every DISPLAY now also goes through the shared
+      *             RUNLOG routine, so this run's console trace is
+      *             captured to the job log as well.
+      * 2026-08-09  PROBLEM10's divide-with-remainder now CALLs the
+      *             shared PRORATE routine instead of a bare DIVIDE,
+      *             so the same even-split logic can be reused outside
+      *             this demo.
+      * 2026-08-09  Added REGRESSION-CHECK, run after WRITE-REPORT,
+      *             comparing PROBLEM1-11's AFTER values against the
+      *             expected results for their hardcoded inputs and
+      *             flagging any mismatch, so a compiler or environment
+      *             change that shifts basic arithmetic behavior shows
+      *             up immediately instead of requiring a manual
+      *             before/after review of PRO1RPT.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE   ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-OUT    ASSIGN TO "TRANOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE  ASSIGN TO "PRO1RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE   ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05  TR-NUM1         PIC 99.
+           05  TR-NUM2         PIC 99.
+       FD  TRANS-OUT.
+       01  TRANS-OUT-REC       PIC X(80).
+       FD  REPORT-FILE.
+       01  REPORT-REC          PIC X(132).
+       FD  AUDIT-FILE.
+       01  AUDIT-REC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
        01  NUM1     PIC   99.
        01  NUM2     PIC   99.
        01  NUM3     PIC   99.
        01  NUM4     PIC   99.
        01  PROB-STR PIC X(50).
 
+       01  TRANS12-LINE.
+           05  FILLER          PIC X(5)  VALUE "NUM1=".
+           05  T12-NUM1-OUT    PIC Z9.
+           05  FILLER          PIC X(7)  VALUE "  NUM2=".
+           05  T12-NUM2-OUT    PIC Z9.
+           05  FILLER          PIC X(7)  VALUE "  NUM3=".
+           05  T12-NUM3-OUT    PIC Z9.
+           05  FILLER          PIC X(30) VALUE SPACES.
+
+       77  WS-EOF-SW           PIC X(1)  VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+       77  WS-TRANS-COUNT      PIC 9(5)  VALUE ZERO.
+       77  WS-TRANS-COUNT-ED   PIC ZZZZ9.
+
+       77  WS-RUN-DATE         PIC 9(8).
+       77  WS-AUDIT-OPEN-SW    PIC X(1)  VALUE "N".
+           88  WS-AUDIT-OPEN             VALUE "Y".
+       77  WS-AUDIT-STATUS     PIC X(2)  VALUE "00".
+       01  AUDIT-LINE.
+           05  AUD-DATE-OUT    PIC 9(8).
+           05  FILLER          PIC X(1)  VALUE SPACE.
+           05  FILLER          PIC X(16) VALUE "SIZE ERROR NUM1=".
+           05  AUD-NUM1-OUT    PIC Z9.
+           05  FILLER          PIC X(7)  VALUE "  NUM2=".
+           05  AUD-NUM2-OUT    PIC Z9.
+           05  FILLER          PIC X(40) VALUE SPACES.
+
+       01  PROB-RESULTS-TABLE.
+           05  PROB-RESULT OCCURS 12 TIMES INDEXED BY PR-IDX.
+               10  PR-PROB-STR     PIC X(50).
+               10  PR-BEFORE-N1    PIC 99.
+               10  PR-BEFORE-N2    PIC 99.
+               10  PR-BEFORE-N3    PIC 99.
+               10  PR-BEFORE-N4    PIC 99.
+               10  PR-AFTER-N1     PIC 99.
+               10  PR-AFTER-N2     PIC 99.
+               10  PR-AFTER-N3     PIC 99.
+               10  PR-AFTER-N4     PIC 99.
+       77  WS-PROB-NUM          PIC 99 VALUE ZERO.
+       77  WS-RPT-IDX           PIC 99 VALUE ZERO.
+       01  WS-RPT-NUMS-ED.
+           05  WS-RPT-N1-ED     PIC Z9.
+           05  WS-RPT-N2-ED     PIC Z9.
+           05  WS-RPT-N3-ED     PIC Z9.
+           05  WS-RPT-N4-ED     PIC Z9.
+
+       77  WS-LOG-PROGRAM       PIC X(8)  VALUE "PRO1".
+       77  WS-LOG-MESSAGE       PIC X(80).
+
+       77  WS-PRORATE-AMOUNT     PIC 9(7) VALUE ZERO.
+       77  WS-PRORATE-RECIP      PIC 9(3) VALUE ZERO.
+       77  WS-PRORATE-SHARE      PIC 9(7) VALUE ZERO.
+       77  WS-PRORATE-REMAINDER  PIC 9(3) VALUE ZERO.
+
+       01  EXPECTED-RESULT-VALUES.
+           05  FILLER  PIC 9(8) VALUE 25550000.
+           05  FILLER  PIC 9(8) VALUE 13042229.
+           05  FILLER  PIC 9(8) VALUE 04030209.
+           05  FILLER  PIC 9(8) VALUE 04100600.
+           05  FILLER  PIC 9(8) VALUE 05104000.
+           05  FILLER  PIC 9(8) VALUE 05105540.
+           05  FILLER  PIC 9(8) VALUE 10500000.
+           05  FILLER  PIC 9(8) VALUE 10055000.
+           05  FILLER  PIC 9(8) VALUE 05120000.
+           05  FILLER  PIC 9(8) VALUE 05641204.
+           05  FILLER  PIC 9(8) VALUE 55000000.
+       01  EXPECTED-RESULT-TABLE REDEFINES EXPECTED-RESULT-VALUES.
+           05  EXP-RESULT OCCURS 11 TIMES INDEXED BY EXP-IDX.
+               10  EXP-N1          PIC 99.
+               10  EXP-N2          PIC 99.
+               10  EXP-N3          PIC 99.
+               10  EXP-N4          PIC 99.
+
+       77  WS-REGR-FAIL-COUNT   PIC 99 VALUE ZERO.
+       01  WS-REGRESSION-LINE.
+           05  FILLER           PIC X(9)  VALUE "REGRESS #".
+           05  WS-RGL-PROB-NO   PIC 99.
+           05  FILLER           PIC X(2)  VALUE SPACE.
+           05  WS-RGL-RESULT    PIC X(4).
+           05  FILLER           PIC X(9)  VALUE "  GOT N1=".
+           05  WS-RGL-GOT-N1    PIC Z9.
+           05  FILLER           PIC X(4)  VALUE " N2=".
+           05  WS-RGL-GOT-N2    PIC Z9.
+           05  FILLER           PIC X(4)  VALUE " N3=".
+           05  WS-RGL-GOT-N3    PIC Z9.
+           05  FILLER           PIC X(4)  VALUE " N4=".
+           05  WS-RGL-GOT-N4    PIC Z9.
+           05  FILLER           PIC X(1)  VALUE SPACES.
+       01  WS-REGR-SUMMARY-LINE.
+           05  FILLER           PIC X(28) VALUE
+               "REGRESSION SUITE: FAILURES=".
+           05  WS-RS-FAIL-OUT   PIC Z9.
+           05  FILLER           PIC X(50) VALUE SPACES.
+
        PROCEDURE DIVISION.
        BEGIN.
            PERFORM PROBLEM1
@@ -23,6 +165,7 @@
            PERFORM PROBLEM10
            PERFORM PROBLEM11
            PERFORM PROBLEM12
+           PERFORM WRITE-REPORT
            GOBACK
            .
        PROBLEM1.
@@ -43,31 +186,31 @@
            MOVE 13 TO NUM1
            MOVE 04 TO NUM2
            MOVE 05 TO NUM3
-           MOVE 12 TO NUM4 
+           MOVE 12 TO NUM4
            PERFORM DISPLAY-BEFORE
            ADD NUM1, NUM2 TO NUM3, NUM4
            PERFORM DISPLAY-AFTER
            EXIT
            .
        PROBLEM3.
-           MOVE "PROBLEM3: ADD NUM1, NUM2, NUM3 GIVING NUM4" TO PROB-STR 
+           MOVE "PROBLEM3: ADD NUM1, NUM2, NUM3 GIVING NUM4" TO PROB-STR
            PERFORM HEADER
            MOVE 04 TO NUM1
            MOVE 03 TO NUM2
            MOVE 02 TO NUM3
-           MOVE 01 TO NUM4 
+           MOVE 01 TO NUM4
            PERFORM DISPLAY-BEFORE
            ADD NUM1, NUM2, NUM3 GIVING NUM4
            PERFORM DISPLAY-AFTER
            EXIT
            .
        PROBLEM4.
-           MOVE "PROBLEM4: SUBTRACT" TO PROB-STR 
+           MOVE "PROBLEM4: SUBTRACT" TO PROB-STR
            PERFORM HEADER
            MOVE 04 TO NUM1
            MOVE 10 TO NUM2
            MOVE 55 TO NUM3
-           MOVE 00 TO NUM4 
+           MOVE 00 TO NUM4
            PERFORM DISPLAY-BEFORE
       *    NUM3 = NUM2 - NUM1
            SUBTRACT NUM1 FROM NUM2 GIVING NUM3
@@ -75,12 +218,12 @@
            EXIT
            .
        PROBLEM5.
-           MOVE "PROBLEM5: SUBTRACT NUM1, NUM2 FROM NUM3" TO PROB-STR 
+           MOVE "PROBLEM5: SUBTRACT NUM1, NUM2 FROM NUM3" TO PROB-STR
            PERFORM HEADER
            MOVE 05 TO NUM1
            MOVE 10 TO NUM2
            MOVE 55 TO NUM3
-           MOVE 00 TO NUM4 
+           MOVE 00 TO NUM4
            PERFORM DISPLAY-BEFORE
       *    NUM3 = NUM3 - NUM1 - NUM2
            SUBTRACT NUM1, NUM2 FROM NUM3
@@ -88,13 +231,13 @@
            EXIT
            .
        PROBLEM6.
-           MOVE "PROBLEM6: SUBTRACT NUM1, NUM2 FROM NUM3 GIVING NUM4" TO 
-           PROB-STR 
+           MOVE "PROBLEM6: SUBTRACT NUM1, NUM2 FROM NUM3 GIVING NUM4" TO
+           PROB-STR
            PERFORM HEADER
            MOVE 05 TO NUM1
            MOVE 10 TO NUM2
            MOVE 55 TO NUM3
-           MOVE 20 TO NUM4 
+           MOVE 20 TO NUM4
            PERFORM DISPLAY-BEFORE
       *    NUM4 = NUM3 - NUM1 - NUM2
            SUBTRACT NUM1, NUM2 FROM NUM3 GIVING NUM4
@@ -102,13 +245,13 @@
            EXIT
            .
        PROBLEM7.
-           MOVE "PROBLEM7: MULTIPLY NUM1 BY NUM2" TO 
-           PROB-STR 
+           MOVE "PROBLEM7: MULTIPLY NUM1 BY NUM2" TO
+           PROB-STR
            PERFORM HEADER
            MOVE 10 TO NUM1
            MOVE 05 TO NUM2
            MOVE 00 TO NUM3
-           MOVE 00 TO NUM4 
+           MOVE 00 TO NUM4
            PERFORM DISPLAY-BEFORE
       *    NUM2 = NUM2 * NUM1
            MULTIPLY NUM1 BY NUM2
@@ -116,13 +259,13 @@
            EXIT
            .
        PROBLEM8.
-           MOVE "PROBLEM8: MULTIPLY NUM1 BY NUM2 GIVING NUM3" TO 
-           PROB-STR 
+           MOVE "PROBLEM8: MULTIPLY NUM1 BY NUM2 GIVING NUM3" TO
+           PROB-STR
            PERFORM HEADER
            MOVE 10 TO NUM1
            MOVE 05 TO NUM2
            MOVE 33 TO NUM3
-           MOVE 00 TO NUM4 
+           MOVE 00 TO NUM4
            PERFORM DISPLAY-BEFORE
       *    NUM3 = NUM2 * NUM1
            MULTIPLY NUM1 BY NUM2 GIVING NUM3
@@ -130,13 +273,13 @@
            EXIT
            .
        PROBLEM9.
-           MOVE "PROBLEM9: DIVIDE NUM1 INTO NUM2" TO 
-           PROB-STR 
+           MOVE "PROBLEM9: DIVIDE NUM1 INTO NUM2" TO
+           PROB-STR
            PERFORM HEADER
            MOVE 05 TO NUM1
            MOVE 64 TO NUM2
            MOVE 00 TO NUM3
-           MOVE 00 TO NUM4 
+           MOVE 00 TO NUM4
            PERFORM DISPLAY-BEFORE
       *    NUM2 = NUM2 / NUM1
            DIVIDE NUM1 INTO NUM2
@@ -144,55 +287,215 @@
            EXIT
            .
        PROBLEM10.
-           MOVE "PROBLEM10: DIVIDE NUM2 BY NUM1 GIVING NUM3 REMAINDER NU
-      -    "M4" TO 
-           PROB-STR 
+           MOVE "PROBLEM10: PRORATE NUM2 ACROSS NUM1 GIVING NUM3 REMAIN
+      -    "DER NUM4" TO
+           PROB-STR
            PERFORM HEADER
            MOVE 05 TO NUM1
            MOVE 64 TO NUM2
            MOVE 24 TO NUM3
-           MOVE 88 TO NUM4 
+           MOVE 88 TO NUM4
            PERFORM DISPLAY-BEFORE
-      *    NUM3 = NUM2 / NUM1 | NUM4 = เศษ
-           DIVIDE NUM2 BY NUM1 GIVING NUM3 REMAINDER NUM4
+      *    NUM3 = NUM2 / NUM1, NUM4 = REMAINDER, via the shared
+      *    PRORATE routine (see Prorate.cbl).
+           MOVE NUM2 TO WS-PRORATE-AMOUNT
+           MOVE NUM1 TO WS-PRORATE-RECIP
+           CALL "PRORATE" USING WS-PRORATE-AMOUNT WS-PRORATE-RECIP
+               WS-PRORATE-SHARE WS-PRORATE-REMAINDER
+           MOVE WS-PRORATE-SHARE     TO NUM3
+           MOVE WS-PRORATE-REMAINDER TO NUM4
            PERFORM DISPLAY-AFTER
            EXIT
            .
        PROBLEM11.
-           MOVE "PROBLEM11: COMPUTE NUM1 = 5 + 10 * 30 / 2" TO 
-           PROB-STR 
+           MOVE "PROBLEM11: COMPUTE NUM1 = 5 + 10 * 30 / 2" TO
+           PROB-STR
            PERFORM HEADER
            MOVE 25 TO NUM1
            MOVE 00 TO NUM2
            MOVE 00 TO NUM3
-           MOVE 00 TO NUM4 
+           MOVE 00 TO NUM4
            PERFORM DISPLAY-BEFORE
            COMPUTE NUM1 = 5 + (10 * 30 / 2)
            PERFORM DISPLAY-AFTER
            EXIT
            .
        PROBLEM12.
-           DISPLAY "Please input first num: "  WITH NO ADVANCING 
-           ACCEPT NUM1
-           DISPLAY "Please input second num: "  WITH NO ADVANCING 
-           ACCEPT NUM2
+           MOVE "PROBLEM12: COMPUTE NUM3 = NUM1 + NUM2 (FILE-DRIVEN)" TO
+           PROB-STR
+           PERFORM HEADER
+           MOVE ZERO TO WS-TRANS-COUNT
+           MOVE ZERO TO PR-BEFORE-N1 (PR-IDX)
+           MOVE ZERO TO PR-BEFORE-N2 (PR-IDX)
+           MOVE ZERO TO PR-BEFORE-N3 (PR-IDX)
+           MOVE ZERO TO PR-BEFORE-N4 (PR-IDX)
+           MOVE "N" TO WS-EOF-SW
+           MOVE "N" TO WS-AUDIT-OPEN-SW
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT TRANS-OUT
+           PERFORM TRANS12-READ
+           PERFORM TRANS12-PROCESS UNTIL WS-EOF
+           MOVE SPACES TO TRANS-OUT-REC
+           MOVE WS-TRANS-COUNT TO WS-TRANS-COUNT-ED
+           STRING "RECORD COUNT: " WS-TRANS-COUNT-ED
+               DELIMITED BY SIZE INTO TRANS-OUT-REC
+           WRITE TRANS-OUT-REC
+           MOVE NUM1 TO PR-AFTER-N1 (PR-IDX)
+           MOVE NUM2 TO PR-AFTER-N2 (PR-IDX)
+           MOVE NUM3 TO PR-AFTER-N3 (PR-IDX)
+           MOVE NUM4 TO PR-AFTER-N4 (PR-IDX)
+           CLOSE TRANS-FILE
+           CLOSE TRANS-OUT
+           IF WS-AUDIT-OPEN
+               CLOSE AUDIT-FILE
+           END-IF
+           EXIT
+           .
+       TRANS12-LOG-ERROR.
+           IF NOT WS-AUDIT-OPEN
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               SET WS-AUDIT-OPEN TO TRUE
+           END-IF
+           MOVE WS-RUN-DATE TO AUD-DATE-OUT
+           MOVE NUM1 TO AUD-NUM1-OUT
+           MOVE NUM2 TO AUD-NUM2-OUT
+           WRITE AUDIT-REC FROM AUDIT-LINE
+           EXIT
+           .
+       TRANS12-READ.
+           READ TRANS-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           EXIT
+           .
+       TRANS12-PROCESS.
+           MOVE TR-NUM1 TO NUM1
+           MOVE TR-NUM2 TO NUM2
+           ADD 1 TO WS-TRANS-COUNT
            COMPUTE NUM3 = NUM1 + NUM2 ON SIZE ERROR
-              DISPLAY "ON SIZE ERROR"
+               MOVE "ON SIZE ERROR" TO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+               PERFORM TRANS12-LOG-ERROR
            END-COMPUTE
-           DISPLAY NUM3 
+           MOVE NUM1 TO T12-NUM1-OUT
+           MOVE NUM2 TO T12-NUM2-OUT
+           MOVE NUM3 TO T12-NUM3-OUT
+           WRITE TRANS-OUT-REC FROM TRANS12-LINE
+           PERFORM TRANS12-READ
            EXIT
            .
        HEADER.
-           DISPLAY "**************************************"
-           DISPLAY PROB-STR
-           DISPLAY "         NUM1  NUM2  NUM3  NUM4  "
+           MOVE "**************************************"
+               TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE PROB-STR TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE "         NUM1  NUM2  NUM3  NUM4  " TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           ADD 1 TO WS-PROB-NUM
+           SET PR-IDX TO WS-PROB-NUM
+           MOVE PROB-STR TO PR-PROB-STR (PR-IDX)
            EXIT
            .
        DISPLAY-BEFORE.
-           DISPLAY "BEFORE    " NUM1 "    " NUM2 "    " NUM3 "    " NUM4
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "BEFORE    " NUM1 "    " NUM2 "    " NUM3 "    " NUM4
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE NUM1 TO PR-BEFORE-N1 (PR-IDX)
+           MOVE NUM2 TO PR-BEFORE-N2 (PR-IDX)
+           MOVE NUM3 TO PR-BEFORE-N3 (PR-IDX)
+           MOVE NUM4 TO PR-BEFORE-N4 (PR-IDX)
            EXIT
            .
        DISPLAY-AFTER.
-           DISPLAY "AFTER     " NUM1 "    " NUM2 "    " NUM3 "    " NUM4
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "AFTER     " NUM1 "    " NUM2 "    " NUM3 "    " NUM4
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE NUM1 TO PR-AFTER-N1 (PR-IDX)
+           MOVE NUM2 TO PR-AFTER-N2 (PR-IDX)
+           MOVE NUM3 TO PR-AFTER-N3 (PR-IDX)
+           MOVE NUM4 TO PR-AFTER-N4 (PR-IDX)
+           EXIT
+           .
+       WRITE-LOG.
+           CALL "RUNLOG" USING WS-LOG-PROGRAM WS-LOG-MESSAGE
            EXIT
-           .
\ No newline at end of file
+           .
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           PERFORM VARYING WS-RPT-IDX FROM 1 BY 1
+                   UNTIL WS-RPT-IDX > 12
+               SET PR-IDX TO WS-RPT-IDX
+               PERFORM WRITE-REPORT-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-REC
+           STRING "12 OF 12 PROBLEMS COMPLETED" DELIMITED BY SIZE
+               INTO REPORT-REC
+           WRITE REPORT-REC
+           PERFORM REGRESSION-CHECK
+           CLOSE REPORT-FILE
+           EXIT
+           .
+       REGRESSION-CHECK.
+           MOVE ZERO TO WS-REGR-FAIL-COUNT
+           PERFORM VARYING WS-RPT-IDX FROM 1 BY 1
+                   UNTIL WS-RPT-IDX > 11
+               SET PR-IDX TO WS-RPT-IDX
+               SET EXP-IDX TO WS-RPT-IDX
+               PERFORM REGRESSION-CHECK-ONE
+           END-PERFORM
+           MOVE WS-REGR-FAIL-COUNT TO WS-RS-FAIL-OUT
+           WRITE REPORT-REC FROM WS-REGR-SUMMARY-LINE
+           MOVE REPORT-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       REGRESSION-CHECK-ONE.
+           MOVE WS-RPT-IDX TO WS-RGL-PROB-NO
+           MOVE PR-AFTER-N1 (PR-IDX) TO WS-RGL-GOT-N1
+           MOVE PR-AFTER-N2 (PR-IDX) TO WS-RGL-GOT-N2
+           MOVE PR-AFTER-N3 (PR-IDX) TO WS-RGL-GOT-N3
+           MOVE PR-AFTER-N4 (PR-IDX) TO WS-RGL-GOT-N4
+           IF PR-AFTER-N1 (PR-IDX) = EXP-N1 (EXP-IDX)
+               AND PR-AFTER-N2 (PR-IDX) = EXP-N2 (EXP-IDX)
+               AND PR-AFTER-N3 (PR-IDX) = EXP-N3 (EXP-IDX)
+               AND PR-AFTER-N4 (PR-IDX) = EXP-N4 (EXP-IDX)
+               MOVE "PASS" TO WS-RGL-RESULT
+           ELSE
+               MOVE "FAIL" TO WS-RGL-RESULT
+               ADD 1 TO WS-REGR-FAIL-COUNT
+           END-IF
+           WRITE REPORT-REC FROM WS-REGRESSION-LINE
+           MOVE REPORT-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       WRITE-REPORT-LINE.
+           MOVE PR-BEFORE-N1 (PR-IDX) TO WS-RPT-N1-ED
+           MOVE PR-BEFORE-N2 (PR-IDX) TO WS-RPT-N2-ED
+           MOVE PR-BEFORE-N3 (PR-IDX) TO WS-RPT-N3-ED
+           MOVE PR-BEFORE-N4 (PR-IDX) TO WS-RPT-N4-ED
+           MOVE SPACES TO REPORT-REC
+           STRING PR-PROB-STR (PR-IDX) DELIMITED BY SIZE
+               "  BEFORE " WS-RPT-N1-ED "," WS-RPT-N2-ED ","
+               WS-RPT-N3-ED "," WS-RPT-N4-ED
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           MOVE PR-AFTER-N1 (PR-IDX) TO WS-RPT-N1-ED
+           MOVE PR-AFTER-N2 (PR-IDX) TO WS-RPT-N2-ED
+           MOVE PR-AFTER-N3 (PR-IDX) TO WS-RPT-N3-ED
+           MOVE PR-AFTER-N4 (PR-IDX) TO WS-RPT-N4-ED
+           MOVE SPACES TO REPORT-REC
+           STRING PR-PROB-STR (PR-IDX) DELIMITED BY SIZE
+               "  AFTER  " WS-RPT-N1-ED "," WS-RPT-N2-ED ","
+               WS-RPT-N3-ED "," WS-RPT-N4-ED
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           EXIT
+           .
