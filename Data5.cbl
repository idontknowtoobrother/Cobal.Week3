@@ -1,12 +1,67 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DATA4.
+       PROGRAM-ID. DATA5.
        AUTHOR. 62160246.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 GRADE-DATA PIC X(90) VALUE "39030261JAKKRIT         886345593B
-      -    " 886352593D+886342193B+886478593C 886481592C+886491591A ".
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  Corrected PROGRAM-ID (was DATA4, a copy/paste
+      *             leftover from the student-master program).
+      * 2026-08-09  Added a GRADE-POINT-TABLE lookup and COMPUTE-GPA,
+      *             which rolls SUB-UNIT1..6/SUB-GRADE1..6 up into a
+      *             single semester GPA for STU-ID instead of leaving
+      *             the roll-up to be done by hand.
+      * 2026-08-09  Added a SUBJECT-MASTER lookup so each SUB-CODE
+      *             prints its subject title and credit-hour value
+      *             instead of a bare numeric code.
+      * 2026-08-09  Replaced the single hardcoded GRADE-DATA VALUE
+      *             clause with a read loop against a sequential
+      *             GRADE-TRANSACTIONS file, so end-of-term posting
+      *             can run against the whole class list instead of
+      *             one student's grades wired into the source.
+      * 2026-08-09  Added an academic-standing report: each student's
+      *             computed GPA is classified Honor Roll, Good
+      *             Standing or Probation and printed in a
+      *             three-section report with counts per category.
+      * 2026-08-09  STU-ID now comes from the shared STUDKEY copybook
+      *             so it stays the same width as DATA4's STUDENT-ID,
+      *             letting a grade record join back to its master.
+      * 2026-08-09  Every DISPLAY now also goes through the shared
+      *             RUNLOG routine, so this run's console trace is
+      *             captured to the job log as well.
+      * 2026-08-09  Added a total-credit-hours check across SUB-UNIT1-6
+      *             flagging any STU-ID outside the normal part-time/
+      *             full-time load to DATA5LEX, plus a course-load
+      *             report section so under- or over-enrollment shows
+      *             up before grades post.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBJECT-MASTER ASSIGN TO "SUBJMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SJ-SUBJECT-CODE
+               FILE STATUS IS WS-SUBJ-STATUS.
+           SELECT GRADE-TRANSACTIONS ASSIGN TO "GRADETRN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STANDING-REPORT ASSIGN TO "DATA5RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOAD-EXCEPTIONS ASSIGN TO "DATA5LEX"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUBJECT-MASTER.
+       COPY SUBJMAST.
+       FD  GRADE-TRANSACTIONS.
+       01  GRADE-DATA PIC X(90).
+       FD  STANDING-REPORT.
+       01  STANDING-REPORT-REC  PIC X(80).
+       FD  LOAD-EXCEPTIONS.
+       01  LOAD-EXCEPTIONS-REC  PIC X(80).
+
+       WORKING-STORAGE SECTION.
        01 GRADE.
-           03 STU-ID      PIC 9(8).
+           COPY STUDKEY
+               REPLACING ==05  SK-STUDENT-ID== BY ==03  STU-ID==.
            03 STU-NAME    PIC X(16).
            03 SUB1.
               05 SUB-CODE1   PIC 9(8).
@@ -32,46 +87,462 @@
               05 SUB-CODE6   PIC 9(8).
               05 SUB-UNIT6   PIC 9.
               05 SUB-GRADE6  PIC X(2).
-           
+
+       01  GRADE-POINT-VALUES.
+           05  FILLER  PIC X(5) VALUE "A 400".
+           05  FILLER  PIC X(5) VALUE "B+350".
+           05  FILLER  PIC X(5) VALUE "B 300".
+           05  FILLER  PIC X(5) VALUE "C+250".
+           05  FILLER  PIC X(5) VALUE "C 200".
+           05  FILLER  PIC X(5) VALUE "D+150".
+           05  FILLER  PIC X(5) VALUE "D 100".
+           05  FILLER  PIC X(5) VALUE "F 000".
+       01  GRADE-POINT-TABLE REDEFINES GRADE-POINT-VALUES.
+           05  GRADE-POINT-ENTRY OCCURS 8 TIMES INDEXED BY GP-IDX.
+               10  GP-CODE     PIC X(2).
+               10  GP-POINTS   PIC 9V99.
+
+       77  WS-CUR-UNIT         PIC 9        VALUE ZERO.
+       77  WS-CUR-GRADE        PIC X(2)     VALUE SPACES.
+       77  WS-QUALITY-POINTS   PIC 9(3)V99  VALUE ZERO.
+       77  WS-TOTAL-UNITS      PIC 9(3)     VALUE ZERO.
+       77  WS-GPA              PIC 9V99     VALUE ZERO.
+
+       77  WS-SUBJ-STATUS      PIC X(2)     VALUE "00".
+       77  WS-CUR-CODE         PIC 9(8)     VALUE ZERO.
+       77  WS-EOF-SW           PIC X(1)     VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+
+       01  STANDING-TABLE.
+           05  STANDING-ENTRY OCCURS 50 TIMES INDEXED BY ST-IDX.
+               10  ST-STU-ID      PIC 9(8).
+               10  ST-GPA         PIC 9V99.
+               10  ST-CATEGORY    PIC X(1).
+                   88  ST-HONOR-ROLL    VALUE "H".
+                   88  ST-GOOD-STANDING VALUE "G".
+                   88  ST-PROBATION     VALUE "P".
+               10  ST-TOTAL-UNITS PIC 99.
+
+       77  WS-CREDIT-LOAD          PIC 99 VALUE ZERO.
+       77  WS-MIN-PART-TIME-UNITS  PIC 99 VALUE 06.
+       77  WS-FULL-TIME-THRESHOLD  PIC 99 VALUE 12.
+       77  WS-MAX-FULL-TIME-UNITS  PIC 99 VALUE 18.
+
+       01  WS-LOAD-EXCEPTION-LINE.
+           05  WS-LX-STU-ID     PIC 9(8).
+           05  FILLER           PIC X(9)  VALUE "  UNITS: ".
+           05  WS-LX-UNITS      PIC 99.
+           05  FILLER           PIC X(10) VALUE "  REASON: ".
+           05  WS-LX-REASON     PIC X(28).
+           05  FILLER           PIC X(23) VALUE SPACES.
+
+       77  WS-LOAD-OPEN-SW      PIC X(1)  VALUE "N".
+           88  WS-LOAD-OPEN               VALUE "Y".
+
+       01  WS-LOAD-LINE.
+           05  WS-LL-STU-ID     PIC 9(8).
+           05  FILLER           PIC X(9)  VALUE "  UNITS: ".
+           05  WS-LL-UNITS      PIC 99.
+           05  FILLER           PIC X(9)  VALUE "  STATUS:".
+           05  WS-LL-STATUS     PIC X(12).
+           05  FILLER           PIC X(40) VALUE SPACES.
+
+       01  WS-STANDING-LINE.
+           05  WS-SL-STU-ID        PIC 9(8).
+           05  FILLER              PIC X(7)  VALUE "  GPA: ".
+           05  WS-SL-GPA           PIC 9.99.
+           05  FILLER              PIC X(58) VALUE SPACES.
+
+       01  WS-STANDING-TOTAL-LINE.
+           05  WS-ST-LABEL         PIC X(20).
+           05  WS-ST-COUNT         PIC ZZ9.
+           05  FILLER              PIC X(54) VALUE SPACES.
+
+       77  WS-STANDING-COUNT    PIC 99       VALUE ZERO.
+       77  WS-STANDING-STORED-SW PIC X(1)    VALUE "N".
+           88  WS-STANDING-STORED          VALUE "Y".
+       77  WS-HONOR-COUNT       PIC 999      VALUE ZERO.
+       77  WS-GOOD-COUNT        PIC 999      VALUE ZERO.
+       77  WS-PROBATION-COUNT   PIC 999      VALUE ZERO.
+
+       77  WS-LOG-PROGRAM       PIC X(8)     VALUE "DATA5".
+       77  WS-LOG-MESSAGE       PIC X(80).
+
        PROCEDURE DIVISION.
        Begin.
+           OPEN INPUT SUBJECT-MASTER
+           IF WS-SUBJ-STATUS NOT = "00"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "SUBJECT-MASTER OPEN FAILED, STATUS: "
+                   WS-SUBJ-STATUS DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           ELSE
+               OPEN INPUT GRADE-TRANSACTIONS
+               PERFORM READ-GRADE-TRANSACTION
+               PERFORM PROCESS-GRADE-RECORD UNTIL WS-EOF
+               CLOSE GRADE-TRANSACTIONS
+               CLOSE SUBJECT-MASTER
+           END-IF
+           IF WS-LOAD-OPEN
+               CLOSE LOAD-EXCEPTIONS
+           END-IF
+           PERFORM WRITE-STANDING-REPORT
+           GOBACK
+           .
+       READ-GRADE-TRANSACTION.
+           READ GRADE-TRANSACTIONS
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           EXIT
+           .
+       PROCESS-GRADE-RECORD.
            MOVE GRADE-DATA TO GRADE.
-           DISPLAY GRADE
-
-           DISPLAY  "SUBJECT 1"
-           DISPLAY "CODE: " SUB-CODE1 
-           DISPLAY "UNIT: " SUB-UNIT1
-           DISPLAY "GRADE: " SUB-GRADE1 
-
-           DISPLAY  "SUBJECT 2"
-           DISPLAY "CODE: " SUB-CODE2
-           DISPLAY "UNIT: " SUB-UNIT2
-           DISPLAY "GRADE: " SUB-GRADE2
-           
-           DISPLAY  "SUBJECT 3"
-           DISPLAY "CODE: " SUB-CODE3
-           DISPLAY "UNIT: " SUB-UNIT3
-           DISPLAY "GRADE: " SUB-GRADE3
-
-           DISPLAY  "SUBJECT 4"
-           DISPLAY "CODE: " SUB-CODE4
-           DISPLAY "UNIT: " SUB-UNIT4
-           DISPLAY "GRADE: " SUB-GRADE4
-
-           DISPLAY  "SUBJECT 4"
-           DISPLAY "CODE: " SUB-CODE4
-           DISPLAY "UNIT: " SUB-UNIT4
-           DISPLAY "GRADE: " SUB-GRADE4
-
-           DISPLAY  "SUBJECT 5"
-           DISPLAY "CODE: " SUB-CODE5
-           DISPLAY "UNIT: " SUB-UNIT5
-           DISPLAY "GRADE: " SUB-GRADE5
-
-           DISPLAY  "SUBJECT 6"
-           DISPLAY "CODE: " SUB-CODE6
-           DISPLAY "UNIT: " SUB-UNIT6
-           DISPLAY "GRADE: " SUB-GRADE6
-
-           DISPLAY SUB3
-           .
\ No newline at end of file
+           MOVE GRADE TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+
+           MOVE "SUBJECT 1" TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "CODE: " SUB-CODE1 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "UNIT: " SUB-UNIT1 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "GRADE: " SUB-GRADE1 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SUB-CODE1 TO WS-CUR-CODE
+           PERFORM LOOKUP-SUBJECT
+
+           MOVE "SUBJECT 2" TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "CODE: " SUB-CODE2 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "UNIT: " SUB-UNIT2 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "GRADE: " SUB-GRADE2 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SUB-CODE2 TO WS-CUR-CODE
+           PERFORM LOOKUP-SUBJECT
+
+           MOVE "SUBJECT 3" TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "CODE: " SUB-CODE3 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "UNIT: " SUB-UNIT3 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "GRADE: " SUB-GRADE3 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SUB-CODE3 TO WS-CUR-CODE
+           PERFORM LOOKUP-SUBJECT
+
+           MOVE "SUBJECT 4" TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "CODE: " SUB-CODE4 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "UNIT: " SUB-UNIT4 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "GRADE: " SUB-GRADE4 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SUB-CODE4 TO WS-CUR-CODE
+           PERFORM LOOKUP-SUBJECT
+
+           MOVE "SUBJECT 4" TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "CODE: " SUB-CODE4 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "UNIT: " SUB-UNIT4 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "GRADE: " SUB-GRADE4 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+
+           MOVE "SUBJECT 5" TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "CODE: " SUB-CODE5 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "UNIT: " SUB-UNIT5 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "GRADE: " SUB-GRADE5 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SUB-CODE5 TO WS-CUR-CODE
+           PERFORM LOOKUP-SUBJECT
+
+           MOVE "SUBJECT 6" TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "CODE: " SUB-CODE6 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "UNIT: " SUB-UNIT6 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "GRADE: " SUB-GRADE6 DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE SUB-CODE6 TO WS-CUR-CODE
+           PERFORM LOOKUP-SUBJECT
+
+           MOVE SUB3 TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+
+           PERFORM COMPUTE-GPA
+           PERFORM COMPUTE-CREDIT-LOAD
+           PERFORM READ-GRADE-TRANSACTION
+           EXIT
+           .
+       LOOKUP-SUBJECT.
+           MOVE WS-CUR-CODE TO SJ-SUBJECT-CODE
+           READ SUBJECT-MASTER
+               INVALID KEY
+                   MOVE SPACES TO WS-LOG-MESSAGE
+                   STRING "SUBJECT NOT ON FILE: " WS-CUR-CODE
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-LOG-MESSAGE
+                   STRING "TITLE: " SJ-SUBJECT-TITLE
+                       "  CREDIT HOURS: " SJ-CREDIT-HOURS
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG
+           END-READ
+           EXIT
+           .
+       COMPUTE-GPA.
+           MOVE ZERO TO WS-QUALITY-POINTS
+           MOVE ZERO TO WS-TOTAL-UNITS
+           MOVE SUB-UNIT1  TO WS-CUR-UNIT
+           MOVE SUB-GRADE1 TO WS-CUR-GRADE
+           PERFORM ACCUMULATE-GRADE-POINTS
+           MOVE SUB-UNIT2  TO WS-CUR-UNIT
+           MOVE SUB-GRADE2 TO WS-CUR-GRADE
+           PERFORM ACCUMULATE-GRADE-POINTS
+           MOVE SUB-UNIT3  TO WS-CUR-UNIT
+           MOVE SUB-GRADE3 TO WS-CUR-GRADE
+           PERFORM ACCUMULATE-GRADE-POINTS
+           MOVE SUB-UNIT4  TO WS-CUR-UNIT
+           MOVE SUB-GRADE4 TO WS-CUR-GRADE
+           PERFORM ACCUMULATE-GRADE-POINTS
+           MOVE SUB-UNIT5  TO WS-CUR-UNIT
+           MOVE SUB-GRADE5 TO WS-CUR-GRADE
+           PERFORM ACCUMULATE-GRADE-POINTS
+           MOVE SUB-UNIT6  TO WS-CUR-UNIT
+           MOVE SUB-GRADE6 TO WS-CUR-GRADE
+           PERFORM ACCUMULATE-GRADE-POINTS
+           IF WS-TOTAL-UNITS > 0
+               COMPUTE WS-GPA ROUNDED =
+                   WS-QUALITY-POINTS / WS-TOTAL-UNITS
+           END-IF
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "GPA FOR " STU-ID ": " WS-GPA
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           PERFORM CLASSIFY-STANDING
+           EXIT
+           .
+       CLASSIFY-STANDING.
+           IF WS-STANDING-COUNT < 50
+               ADD 1 TO WS-STANDING-COUNT
+               SET ST-IDX TO WS-STANDING-COUNT
+               SET WS-STANDING-STORED TO TRUE
+               MOVE STU-ID TO ST-STU-ID (ST-IDX)
+               MOVE WS-GPA TO ST-GPA (ST-IDX)
+               IF WS-GPA NOT < 3.50
+                   MOVE "H" TO ST-CATEGORY (ST-IDX)
+               ELSE
+                   IF WS-GPA < 2.00
+                       MOVE "P" TO ST-CATEGORY (ST-IDX)
+                   ELSE
+                       MOVE "G" TO ST-CATEGORY (ST-IDX)
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "N" TO WS-STANDING-STORED-SW
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "STANDING TABLE FULL, SKIPPING STU-ID: "
+                   STU-ID DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           END-IF
+           EXIT
+           .
+       COMPUTE-CREDIT-LOAD.
+           MOVE ZERO TO WS-CREDIT-LOAD
+           ADD SUB-UNIT1 TO WS-CREDIT-LOAD
+           ADD SUB-UNIT2 TO WS-CREDIT-LOAD
+           ADD SUB-UNIT3 TO WS-CREDIT-LOAD
+           ADD SUB-UNIT4 TO WS-CREDIT-LOAD
+           ADD SUB-UNIT5 TO WS-CREDIT-LOAD
+           ADD SUB-UNIT6 TO WS-CREDIT-LOAD
+           IF WS-STANDING-STORED
+               MOVE WS-CREDIT-LOAD TO ST-TOTAL-UNITS (ST-IDX)
+           END-IF
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "TOTAL UNITS FOR " STU-ID ": " WS-CREDIT-LOAD
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           PERFORM VALIDATE-CREDIT-LOAD
+           EXIT
+           .
+       VALIDATE-CREDIT-LOAD.
+           IF WS-CREDIT-LOAD < WS-MIN-PART-TIME-UNITS
+               MOVE "UNDER MINIMUM PART-TIME LOAD" TO WS-LX-REASON
+               PERFORM WRITE-LOAD-EXCEPTION
+           ELSE
+               IF WS-CREDIT-LOAD > WS-MAX-FULL-TIME-UNITS
+                   MOVE "OVER MAXIMUM FULL-TIME LOAD" TO WS-LX-REASON
+                   PERFORM WRITE-LOAD-EXCEPTION
+               END-IF
+           END-IF
+           EXIT
+           .
+       WRITE-LOAD-EXCEPTION.
+           IF NOT WS-LOAD-OPEN
+               OPEN OUTPUT LOAD-EXCEPTIONS
+               SET WS-LOAD-OPEN TO TRUE
+           END-IF
+           MOVE STU-ID         TO WS-LX-STU-ID
+           MOVE WS-CREDIT-LOAD TO WS-LX-UNITS
+           WRITE LOAD-EXCEPTIONS-REC FROM WS-LOAD-EXCEPTION-LINE
+           MOVE LOAD-EXCEPTIONS-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       ACCUMULATE-GRADE-POINTS.
+           SET GP-IDX TO 1
+           SEARCH GRADE-POINT-ENTRY
+               AT END
+                   MOVE SPACES TO WS-LOG-MESSAGE
+                   STRING "UNKNOWN GRADE CODE: " WS-CUR-GRADE
+                       DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG
+               WHEN GP-CODE (GP-IDX) = WS-CUR-GRADE
+                   ADD WS-CUR-UNIT TO WS-TOTAL-UNITS
+                   COMPUTE WS-QUALITY-POINTS =
+                       WS-QUALITY-POINTS +
+                       (WS-CUR-UNIT * GP-POINTS (GP-IDX))
+           END-SEARCH
+           EXIT
+           .
+       WRITE-STANDING-REPORT.
+           OPEN OUTPUT STANDING-REPORT
+           MOVE "HONOR ROLL" TO STANDING-REPORT-REC
+           WRITE STANDING-REPORT-REC
+           PERFORM WRITE-HONOR-ROLL-LINE
+               VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > WS-STANDING-COUNT
+           MOVE "GOOD STANDING" TO STANDING-REPORT-REC
+           WRITE STANDING-REPORT-REC
+           PERFORM WRITE-GOOD-STANDING-LINE
+               VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > WS-STANDING-COUNT
+           MOVE "PROBATION" TO STANDING-REPORT-REC
+           WRITE STANDING-REPORT-REC
+           PERFORM WRITE-PROBATION-LINE
+               VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > WS-STANDING-COUNT
+           MOVE "HONOR ROLL COUNT:   " TO WS-ST-LABEL
+           MOVE WS-HONOR-COUNT         TO WS-ST-COUNT
+           WRITE STANDING-REPORT-REC FROM WS-STANDING-TOTAL-LINE
+           MOVE "GOOD STANDING COUNT:" TO WS-ST-LABEL
+           MOVE WS-GOOD-COUNT          TO WS-ST-COUNT
+           WRITE STANDING-REPORT-REC FROM WS-STANDING-TOTAL-LINE
+           MOVE "PROBATION COUNT:    " TO WS-ST-LABEL
+           MOVE WS-PROBATION-COUNT     TO WS-ST-COUNT
+           WRITE STANDING-REPORT-REC FROM WS-STANDING-TOTAL-LINE
+           MOVE "COURSE LOAD REPORT" TO STANDING-REPORT-REC
+           WRITE STANDING-REPORT-REC
+           PERFORM WRITE-LOAD-LINE
+               VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > WS-STANDING-COUNT
+           CLOSE STANDING-REPORT
+           EXIT
+           .
+       WRITE-LOAD-LINE.
+           MOVE ST-STU-ID (ST-IDX)      TO WS-LL-STU-ID
+           MOVE ST-TOTAL-UNITS (ST-IDX) TO WS-LL-UNITS
+           IF ST-TOTAL-UNITS (ST-IDX) < WS-MIN-PART-TIME-UNITS
+               MOVE "UNDER-LOAD" TO WS-LL-STATUS
+           ELSE
+               IF ST-TOTAL-UNITS (ST-IDX) > WS-MAX-FULL-TIME-UNITS
+                   MOVE "OVER-LOAD" TO WS-LL-STATUS
+               ELSE
+                   IF ST-TOTAL-UNITS (ST-IDX)
+                           NOT < WS-FULL-TIME-THRESHOLD
+                       MOVE "FULL-TIME" TO WS-LL-STATUS
+                   ELSE
+                       MOVE "PART-TIME" TO WS-LL-STATUS
+                   END-IF
+               END-IF
+           END-IF
+           WRITE STANDING-REPORT-REC FROM WS-LOAD-LINE
+           MOVE STANDING-REPORT-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       WRITE-HONOR-ROLL-LINE.
+           IF ST-HONOR-ROLL (ST-IDX)
+               PERFORM FORMAT-STANDING-LINE
+               ADD 1 TO WS-HONOR-COUNT
+           END-IF
+           EXIT
+           .
+       WRITE-GOOD-STANDING-LINE.
+           IF ST-GOOD-STANDING (ST-IDX)
+               PERFORM FORMAT-STANDING-LINE
+               ADD 1 TO WS-GOOD-COUNT
+           END-IF
+           EXIT
+           .
+       WRITE-PROBATION-LINE.
+           IF ST-PROBATION (ST-IDX)
+               PERFORM FORMAT-STANDING-LINE
+               ADD 1 TO WS-PROBATION-COUNT
+           END-IF
+           EXIT
+           .
+       FORMAT-STANDING-LINE.
+           MOVE ST-STU-ID (ST-IDX) TO WS-SL-STU-ID
+           MOVE ST-GPA (ST-IDX)    TO WS-SL-GPA
+           WRITE STANDING-REPORT-REC FROM WS-STANDING-LINE
+           MOVE STANDING-REPORT-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       WRITE-LOG.
+           CALL "RUNLOG" USING WS-LOG-PROGRAM WS-LOG-MESSAGE
+           EXIT
+           .
