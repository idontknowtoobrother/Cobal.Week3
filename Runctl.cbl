@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNCTL.
+       AUTHOR. 62160246.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  New program.  Calls PRO1 and DATA1-DATA5 in a
+      *             fixed batch sequence, recording the last completed
+      *             step to a checkpoint file so a rerun after an
+      *             abend skips the steps already done and resumes
+      *             from the one that failed.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "RUNCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC          PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01  STEP-NAME-TABLE.
+           05  FILLER              PIC X(8) VALUE "PRO1    ".
+           05  FILLER              PIC X(8) VALUE "DATA1   ".
+           05  FILLER              PIC X(8) VALUE "Data2   ".
+           05  FILLER              PIC X(8) VALUE "DATA3   ".
+           05  FILLER              PIC X(8) VALUE "DATA4   ".
+           05  FILLER              PIC X(8) VALUE "DATA5   ".
+       01  STEP-NAME-ENTRIES REDEFINES STEP-NAME-TABLE.
+           05  STEP-PROGRAM-ID     PIC X(8) OCCURS 6 TIMES.
+
+       01  WS-CHECKPOINT-REC.
+           05  WS-CKPT-LAST-STEP   PIC 9(2).
+
+       77  WS-CKPT-STATUS          PIC X(2)  VALUE "00".
+       77  WS-LAST-COMPLETED       PIC 9(2)  VALUE ZERO.
+       77  WS-STEP-IDX             PIC 9(2)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM READ-CHECKPOINT
+           PERFORM RUN-STEP
+               VARYING WS-STEP-IDX FROM 1 BY 1
+               UNTIL WS-STEP-IDX > 6
+           GOBACK
+           .
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-COMPLETED
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-REC
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WS-CKPT-LAST-STEP TO WS-LAST-COMPLETED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT
+           .
+       RUN-STEP.
+           IF WS-STEP-IDX > WS-LAST-COMPLETED
+               DISPLAY "RUNCTL: STARTING STEP " WS-STEP-IDX
+                   " - " STEP-PROGRAM-ID (WS-STEP-IDX)
+               CALL STEP-PROGRAM-ID (WS-STEP-IDX)
+               DISPLAY "RUNCTL: COMPLETED STEP " WS-STEP-IDX
+                   " - " STEP-PROGRAM-ID (WS-STEP-IDX)
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY "RUNCTL: SKIPPING STEP " WS-STEP-IDX
+                   " - ALREADY COMPLETE"
+           END-IF
+           EXIT
+           .
+       WRITE-CHECKPOINT.
+           MOVE WS-STEP-IDX TO WS-CKPT-LAST-STEP
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC FROM WS-CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           EXIT
+           .
