@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------
+      * STUDKEY - SHARED STUDENT-ID KEY DEFINITION
+      * Canonical 8-digit student identifier.  Widened from the old
+      * 7-digit STUDENT-ID so a DATA5 grade record (STU-ID PIC 9(8))
+      * can always be joined back to its DATA4/STUDMAST master record
+      * without a field-width mismatch.  COPY this with REPLACING so
+      * each record layout keeps its own prefixed field name, e.g.
+      *   COPY STUDKEY REPLACING ==SK-STUDENT-ID== BY ==SM-STUDENT-ID==
+      *   (see STUDMAST, Data4.cbl, Data5.cbl and Tranrpt.cbl).
+      *--------------------------------------------------------------
+       05  SK-STUDENT-ID           PIC 9(8).
