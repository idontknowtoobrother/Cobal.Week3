@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------
+      * EMPMAST - EMPLOYEE MASTER RECORD LAYOUT
+      * Keyed on EM-EMP-NO, with EM-COUNTY-NAME as an alternate key
+      * (duplicates allowed) so the payroll register can be produced
+      * in county sequence.
+      *--------------------------------------------------------------
+       01  EMPLOYEE-MASTER-REC.
+           05  EM-EMP-NO           PIC 9(5).
+           05  EM-EMP-NAME         PIC X(20).
+           05  EM-COUNTY-NAME      PIC X(9).
+           05  EM-SALARY           PIC 9999V99.
