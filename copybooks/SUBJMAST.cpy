@@ -0,0 +1,9 @@
+      *--------------------------------------------------------------
+      * SUBJMAST - SUBJECT MASTER RECORD LAYOUT
+      * Keyed on SJ-SUBJECT-CODE.  Used by DATA5 to look up the
+      * subject title and credit-hour value behind each SUB-CODE.
+      *--------------------------------------------------------------
+       01  SUBJECT-MASTER-REC.
+           05  SJ-SUBJECT-CODE     PIC 9(8).
+           05  SJ-SUBJECT-TITLE    PIC X(20).
+           05  SJ-CREDIT-HOURS     PIC 9.
