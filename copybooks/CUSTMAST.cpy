@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------
+      * CUSTMAST - CUSTOMER MASTER RECORD LAYOUT
+      * Shared by DATA1 (tax run) and any program that needs to read
+      * or build the customer master.  Keyed on CM-CUST-NO.
+      *--------------------------------------------------------------
+       01  CUSTOMER-MASTER-REC.
+           05  CM-CUST-NO          PIC 9(5).
+           05  CM-CUSTOMER-NAME    PIC X(15).
+           05  CM-NUM1             PIC 999.
+           05  CM-NUM2             PIC 999.
+           05  CM-TAX-RATE         PIC V99.
