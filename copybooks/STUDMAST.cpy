@@ -0,0 +1,20 @@
+      *--------------------------------------------------------------
+      * STUDMAST - STUDENT MASTER RECORD LAYOUT
+      * Keyed on SM-STUDENT-ID.  Shared by DATA4 and the transcript
+      * report built on top of it.  The key itself comes from STUDKEY
+      * so it stays the same width as DATA5's STU-ID.
+      *--------------------------------------------------------------
+       01  STUDENT-MASTER-REC.
+           COPY STUDKEY
+               REPLACING ==SK-STUDENT-ID== BY ==SM-STUDENT-ID==.
+           05  SM-STUDENT-NAME.
+               10  SM-FORENAME     PIC X(9).
+               10  SM-SURNAME.
+                   15  SM-F-SURNAME PIC X.
+                   15  FILLER       PIC X(11).
+           05  SM-DATE-OF-BIRTH.
+               10  SM-YOB          PIC 9(4).
+               10  SM-MOB          PIC 99.
+               10  SM-DOB          PIC 99.
+           05  SM-COURSE-ID        PIC X(5).
+           05  SM-GPA              PIC 9V99.
