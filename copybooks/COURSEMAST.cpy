@@ -0,0 +1,10 @@
+      *--------------------------------------------------------------
+      * COURSEMAST - COURSE MASTER RECORD LAYOUT
+      * Keyed on CO-COURSE-ID.  Used by DATA4 and the transcript
+      * report to look up the course title and department behind
+      * each STUDENT-REC COURSE-ID.
+      *--------------------------------------------------------------
+       01  COURSE-MASTER-REC.
+           05  CO-COURSE-ID        PIC X(5).
+           05  CO-COURSE-TITLE     PIC X(20).
+           05  CO-DEPARTMENT       PIC X(15).
