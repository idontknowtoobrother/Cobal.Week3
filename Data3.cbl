@@ -1,52 +1,371 @@
        IDENTIFICATION DIVISION. 
-       PROGRAM-ID. DATA3. 
+       PROGRAM-ID. DATA3.
        AUTHOR. JAKKRIT.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  Added QUANTITY and EXTENDED-PRICE = SALE-PRICE *
+      *             QUANTITY, with ON SIZE ERROR protection, so the
+      *             program can price a line item.
+      * 2026-08-09  NUM-OF-EMPLOYEES/SALARY demo replaced with a real
+      *             payroll register: reads the indexed
+      *             EMPLOYEE-MASTER file in EM-COUNTY-NAME order and
+      *             prints one line per employee, subtotaled by
+      *             county, with a company-wide total SALARY line.
+      * 2026-08-09  Removed the NUM-OF-EMPLOYEES/SALARY demo fields
+      *             themselves - the payroll rewrite above replaced
+      *             their usage but left the now-dead WORKING-STORAGE
+      *             items behind.
+      * 2026-08-09  Added EDIT-SALE-PRICE to reject negative SALE-PRICE
+      *             candidates and candidates that would truncate on
+      *             the move; rejects are written to DATA3REJ instead
+      *             of letting the truncated figure stand.
+      * 2026-08-09  Every DISPLAY now also goes through the shared
+      *             RUNLOG routine, so this run's console trace is
+      *             captured to the job log as well.
+      * 2026-08-09  Replaced the GALWAY/HEX MOVE demo with a real
+      *             COUNTY-CODE-TABLE lookup: VALIDATE-COUNTY-NAME now
+      *             only populates COUNTY-NAME for a recognized county,
+      *             rejecting anything else to DATA3CEX instead of
+      *             letting an arbitrary 9-byte literal stand.  Also
+      *             added the missing GOBACK at the end of Begin - it
+      *             previously fell straight through into
+      *             PAYROLL-REGISTER-RUN a second time.
+      * 2026-08-09  Each employee's salary now also gets a withholding
+      *             figure, via the same TAXBRKT bracket lookup DATA1
+      *             uses, with the resulting net pay printed on a
+      *             withholding line under the employee's detail line.
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMP-NO
+               ALTERNATE RECORD KEY IS EM-COUNTY-NAME WITH DUPLICATES
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT PAYROLL-REGISTER ASSIGN TO "DATA3RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTED-FILE    ASSIGN TO "DATA3REJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COUNTY-EXCEPTIONS ASSIGN TO "DATA3CEX"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY EMPMAST.
+       FD  PAYROLL-REGISTER.
+       01  PAYROLL-REG-REC      PIC X(80).
+       FD  REJECTED-FILE.
+       01  REJECTED-REC         PIC X(80).
+       FD  COUNTY-EXCEPTIONS.
+       01  COUNTY-EXCEPTIONS-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
        01  SURNAME           PIC   X(8)   VALUE "CHAOPRON".
        01  SALE-PRICE        PIC   9(4)V999.
-       01  NUM-OF-EMPLOYEES  PIC   999V99.
-       01  SALARY            PIC   9999V99.
+       01  QUANTITY          PIC   9(3)   VALUE 1.
+       01  EXTENDED-PRICE    PIC   9(7)V999.
        01  COUNTY-NAME       PIC   X(9).
+
+       01  WS-EMP-LINE.
+           05  WS-EL-EMP-NO     PIC 9(5).
+           05  FILLER           PIC X(2)  VALUE SPACES.
+           05  WS-EL-NAME       PIC X(20).
+           05  FILLER           PIC X(2)  VALUE SPACES.
+           05  WS-EL-COUNTY     PIC X(9).
+           05  FILLER           PIC X(9)  VALUE "  SALARY:".
+           05  WS-EL-SALARY     PIC ZZZZ9.99.
+           05  FILLER           PIC X(22) VALUE SPACES.
+
+       01  WS-WITHHOLD-LINE.
+           05  FILLER           PIC X(11) VALUE "WITHHOLD # ".
+           05  WS-WH-EMP-NO     PIC 9(5).
+           05  FILLER           PIC X(7)  VALUE "  RATE:".
+           05  WS-WH-RATE       PIC 9.999.
+           05  FILLER           PIC X(3)  VALUE "  B".
+           05  WS-WH-BRACKET    PIC X(1).
+           05  FILLER           PIC X(3)  VALUE "  W".
+           05  WS-WH-AMOUNT     PIC ZZZZ9.99.
+           05  FILLER           PIC X(6)  VALUE "  NET:".
+           05  WS-WH-NET        PIC ZZZZ9.99.
+           05  FILLER           PIC X(23) VALUE SPACES.
+
+       01  WS-COUNTY-SUB-LINE.
+           05  FILLER           PIC X(16) VALUE "SUBTOTAL COUNTY ".
+           05  WS-CS-COUNTY     PIC X(9).
+           05  FILLER           PIC X(3)  VALUE " = ".
+           05  WS-CS-SALARY     PIC ZZZZZ9.99.
+           05  FILLER           PIC X(41) VALUE SPACES.
+
+       01  WS-COMPANY-TOTAL-LINE.
+           05  FILLER           PIC X(21) VALUE "COMPANY-WIDE TOTAL = ".
+           05  WS-CT-SALARY     PIC ZZZZZZ9.99.
+           05  FILLER           PIC X(41) VALUE SPACES.
+
+       77  WS-EMP-STATUS        PIC X(2)  VALUE "00".
+       77  WS-EOF-SW            PIC X(1)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       77  WS-FIRST-SW          PIC X(1)  VALUE "Y".
+           88  WS-FIRST-RECORD            VALUE "Y".
+       77  WS-PREV-COUNTY       PIC X(9)  VALUE SPACES.
+       77  WS-COUNTY-TOTAL      PIC 9(6)V99 VALUE ZERO.
+       77  WS-COMPANY-TOTAL     PIC 9(8)V99 VALUE ZERO.
+
+       77  WS-CANDIDATE-PRICE   PIC S9(6)V999 VALUE ZERO.
+       77  WS-REJ-OPEN-SW       PIC X(1)  VALUE "N".
+           88  WS-REJ-OPEN                VALUE "Y".
+       01  WS-REJECTED-LINE.
+           05  FILLER           PIC X(22) VALUE "REJECTED SALE-PRICE =".
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  WS-RJ-PRICE      PIC -999999.999.
+           05  FILLER           PIC X(40) VALUE SPACES.
+
+       77  WS-LOG-PROGRAM       PIC X(8)  VALUE "DATA3".
+       77  WS-LOG-MESSAGE       PIC X(80).
+
+       77  WS-SALARY-WHOLE      PIC 9(5)    VALUE ZERO.
+       77  WS-WH-RATE-VAL       PIC V999    VALUE ZERO.
+       77  WS-WH-BRACKET-ID     PIC X(1)    VALUE "?".
+       77  WS-WITHHOLDING       PIC 9999V99 VALUE ZERO.
+       77  WS-NET-PAY           PIC 9999V99 VALUE ZERO.
+
+       01  COUNTY-CODE-VALUES.
+           05  FILLER  PIC X(9) VALUE "CLARE    ".
+           05  FILLER  PIC X(9) VALUE "CORK     ".
+           05  FILLER  PIC X(9) VALUE "DUBLIN   ".
+           05  FILLER  PIC X(9) VALUE "GALWAY   ".
+           05  FILLER  PIC X(9) VALUE "KERRY    ".
+           05  FILLER  PIC X(9) VALUE "LIMERICK ".
+           05  FILLER  PIC X(9) VALUE "MAYO     ".
+           05  FILLER  PIC X(9) VALUE "SLIGO    ".
+       01  COUNTY-CODE-TABLE REDEFINES COUNTY-CODE-VALUES.
+           05  CC-ENTRY OCCURS 8 TIMES INDEXED BY CC-IDX.
+               10  CC-NAME         PIC X(9).
+
+       77  WS-CANDIDATE-COUNTY  PIC X(9)  VALUE SPACES.
+       77  WS-COUNTY-VALID-SW   PIC X(1)  VALUE "N".
+           88  WS-COUNTY-VALID            VALUE "Y".
+       77  WS-CEX-OPEN-SW       PIC X(1)  VALUE "N".
+           88  WS-CEX-OPEN                VALUE "Y".
+       01  WS-COUNTY-EXCEPTION-LINE.
+           05  FILLER           PIC X(22) VALUE "REJECTED COUNTY NAME=".
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  WS-CEX-COUNTY    PIC X(9).
+           05  FILLER           PIC X(49) VALUE SPACES.
+
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY "1 " SURNAME 
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "1 " SURNAME DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
            MOVE "SMITH" TO SURNAME
-           DISPLAY "2 " SURNAME 
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "2 " SURNAME DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
            MOVE "FITZWILLIAM" TO SURNAME
-           DISPLAY "3 " SURNAME 
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "3 " SURNAME DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
            .
-           DISPLAY "1 " SALE-PRICE 
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "1 " SALE-PRICE DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
            MOVE ZEROS TO SALE-PRICE
-           DISPLAY "2 " SALE-PRICE 
-           MOVE 25.5 TO SALE-PRICE
-           DISPLAY "3 " SALE-PRICE 
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "2 " SALE-PRICE DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE 25.5 TO WS-CANDIDATE-PRICE
+           PERFORM EDIT-SALE-PRICE
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "3 " SALE-PRICE DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
       *    01  SALE-PRICE  PIC   9(4)V999. 0007.553
-           MOVE 7.553 TO SALE-PRICE 
-           DISPLAY "4 " SALE-PRICE 
-      *    01  SALE-PRICE  PIC   9(4)V999. 3425.158
-           MOVE 93425.158 TO SALE-PRICE
-           DISPLAY "5 " SALE-PRICE
+           MOVE 7.553 TO WS-CANDIDATE-PRICE
+           PERFORM EDIT-SALE-PRICE
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "4 " SALE-PRICE DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+      *    93425.158 no longer silently truncated - now rejected as an
+      *    integer part wider than SALE-PRICE can hold.
+           MOVE 93425.158 TO WS-CANDIDATE-PRICE
+           PERFORM EDIT-SALE-PRICE
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "5 " SALE-PRICE DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
       *    01  SALE-PRICE  PIC   9(4)V999. 0128.000
-           MOVE 128 TO SALE-PRICE
-           DISPLAY "6 " SALE-PRICE
-           . 
-      *    01  NUM-OF-EMPLOYEES  PIC   999V99.
-           DISPLAY NUM-OF-EMPLOYEES 
-      *    01  NUM-OF-EMPLOYEES  PIC   999V99. 0.12.40
-           MOVE 12.4 TO NUM-OF-EMPLOYEES
-           DISPLAY NUM-OF-EMPLOYEES 
-      *    01  NUM-OF-EMPLOYEES  PIC   999V99. 745.00
-           MOVE 6745 TO NUM-OF-EMPLOYEES
-           DISPLAY NUM-OF-EMPLOYEES 
-      *    01  SALARY            PIC   9999V99. 0745.00
-           MOVE NUM-OF-EMPLOYEES  TO SALARY
-           DISPLAY SALARY 
-           .
-
-           MOVE "GALWAY" TO COUNTY-NAME
-           DISPLAY COUNTY-NAME 
-           MOVE ALL "HEX" TO COUNTY-NAME
-           DISPLAY  COUNTY-NAME 
-           .
-           
\ No newline at end of file
+           MOVE 128 TO WS-CANDIDATE-PRICE
+           PERFORM EDIT-SALE-PRICE
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "6 " SALE-PRICE DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+      *    negative candidate - rejected outright, never reaches
+      *    SALE-PRICE since the picture clause carries no sign.
+           MOVE -50.25 TO WS-CANDIDATE-PRICE
+           PERFORM EDIT-SALE-PRICE
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "7 " SALE-PRICE DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           IF WS-REJ-OPEN
+               CLOSE REJECTED-FILE
+           END-IF
+           .
+           MOVE 12 TO QUANTITY
+           COMPUTE EXTENDED-PRICE = SALE-PRICE * QUANTITY
+               ON SIZE ERROR
+                   MOVE "EXTENDED-PRICE ON SIZE ERROR" TO WS-LOG-MESSAGE
+                   PERFORM WRITE-LOG
+                   MOVE ZEROS TO EXTENDED-PRICE
+           END-COMPUTE
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "EXTENDED-PRICE " EXTENDED-PRICE
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           .
+           PERFORM PAYROLL-REGISTER-RUN
+           .
+
+           MOVE "GALWAY" TO WS-CANDIDATE-COUNTY
+           PERFORM VALIDATE-COUNTY-NAME
+           MOVE ALL "HEX" TO WS-CANDIDATE-COUNTY
+           PERFORM VALIDATE-COUNTY-NAME
+           IF WS-CEX-OPEN
+               CLOSE COUNTY-EXCEPTIONS
+           END-IF
+           GOBACK
+           .
+       VALIDATE-COUNTY-NAME.
+           MOVE "N" TO WS-COUNTY-VALID-SW
+           SET CC-IDX TO 1
+           SEARCH CC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN CC-NAME (CC-IDX) = WS-CANDIDATE-COUNTY
+                   MOVE "Y" TO WS-COUNTY-VALID-SW
+           END-SEARCH
+           IF WS-COUNTY-VALID
+               MOVE WS-CANDIDATE-COUNTY TO COUNTY-NAME
+               MOVE COUNTY-NAME TO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           ELSE
+               PERFORM REJECT-COUNTY-NAME
+           END-IF
+           EXIT
+           .
+       REJECT-COUNTY-NAME.
+           IF NOT WS-CEX-OPEN
+               OPEN OUTPUT COUNTY-EXCEPTIONS
+               SET WS-CEX-OPEN TO TRUE
+           END-IF
+           MOVE WS-CANDIDATE-COUNTY TO WS-CEX-COUNTY
+           WRITE COUNTY-EXCEPTIONS-REC FROM WS-COUNTY-EXCEPTION-LINE
+           MOVE COUNTY-EXCEPTIONS-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       PAYROLL-REGISTER-RUN.
+           OPEN INPUT  EMPLOYEE-MASTER
+           IF WS-EMP-STATUS NOT = "00"
+               MOVE SPACES TO WS-LOG-MESSAGE
+               STRING "EMPLOYEE-MASTER OPEN FAILED, STATUS: "
+                   WS-EMP-STATUS DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+           ELSE
+               OPEN OUTPUT PAYROLL-REGISTER
+               MOVE LOW-VALUES TO EM-COUNTY-NAME
+               START EMPLOYEE-MASTER KEY IS NOT LESS THAN EM-COUNTY-NAME
+                   INVALID KEY MOVE "Y" TO WS-EOF-SW
+               END-START
+               IF NOT WS-EOF
+                   PERFORM READ-EMPLOYEE-BY-COUNTY
+               END-IF
+               PERFORM PROCESS-EMPLOYEE UNTIL WS-EOF
+               IF NOT WS-FIRST-RECORD
+                   PERFORM WRITE-COUNTY-SUBTOTAL
+               END-IF
+               MOVE WS-COMPANY-TOTAL TO WS-CT-SALARY
+               WRITE PAYROLL-REG-REC FROM WS-COMPANY-TOTAL-LINE
+               MOVE PAYROLL-REG-REC TO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG
+               CLOSE EMPLOYEE-MASTER
+               CLOSE PAYROLL-REGISTER
+           END-IF
+           EXIT
+           .
+       READ-EMPLOYEE-BY-COUNTY.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           EXIT
+           .
+       PROCESS-EMPLOYEE.
+           IF NOT WS-FIRST-RECORD
+               AND EM-COUNTY-NAME NOT = WS-PREV-COUNTY
+               PERFORM WRITE-COUNTY-SUBTOTAL
+           END-IF
+           MOVE "N" TO WS-FIRST-SW
+           MOVE EM-COUNTY-NAME TO WS-PREV-COUNTY
+           ADD EM-SALARY TO WS-COUNTY-TOTAL
+           ADD EM-SALARY TO WS-COMPANY-TOTAL
+           MOVE EM-EMP-NO TO WS-EL-EMP-NO
+           MOVE EM-EMP-NAME TO WS-EL-NAME
+           MOVE EM-COUNTY-NAME TO WS-EL-COUNTY
+           MOVE EM-SALARY TO WS-EL-SALARY
+           WRITE PAYROLL-REG-REC FROM WS-EMP-LINE
+           MOVE PAYROLL-REG-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           PERFORM COMPUTE-WITHHOLDING
+           PERFORM READ-EMPLOYEE-BY-COUNTY
+           EXIT
+           .
+       COMPUTE-WITHHOLDING.
+           MOVE EM-SALARY TO WS-SALARY-WHOLE
+           CALL "TAXBRKT" USING WS-SALARY-WHOLE WS-WH-RATE-VAL
+               WS-WH-BRACKET-ID
+           COMPUTE WS-WITHHOLDING = EM-SALARY * WS-WH-RATE-VAL
+           COMPUTE WS-NET-PAY = EM-SALARY - WS-WITHHOLDING
+           MOVE EM-EMP-NO TO WS-WH-EMP-NO
+           MOVE WS-WH-RATE-VAL TO WS-WH-RATE
+           MOVE WS-WH-BRACKET-ID TO WS-WH-BRACKET
+           MOVE WS-WITHHOLDING TO WS-WH-AMOUNT
+           MOVE WS-NET-PAY TO WS-WH-NET
+           WRITE PAYROLL-REG-REC FROM WS-WITHHOLD-LINE
+           MOVE PAYROLL-REG-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       WRITE-COUNTY-SUBTOTAL.
+           MOVE WS-PREV-COUNTY TO WS-CS-COUNTY
+           MOVE WS-COUNTY-TOTAL TO WS-CS-SALARY
+           WRITE PAYROLL-REG-REC FROM WS-COUNTY-SUB-LINE
+           MOVE PAYROLL-REG-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           MOVE ZERO TO WS-COUNTY-TOTAL
+           EXIT
+           .
+       EDIT-SALE-PRICE.
+           IF WS-CANDIDATE-PRICE < 0
+               PERFORM REJECT-SALE-PRICE
+           ELSE
+               COMPUTE SALE-PRICE = WS-CANDIDATE-PRICE
+                   ON SIZE ERROR
+                       PERFORM REJECT-SALE-PRICE
+               END-COMPUTE
+           END-IF
+           EXIT
+           .
+       REJECT-SALE-PRICE.
+           IF NOT WS-REJ-OPEN
+               OPEN OUTPUT REJECTED-FILE
+               SET WS-REJ-OPEN TO TRUE
+           END-IF
+           MOVE WS-CANDIDATE-PRICE TO WS-RJ-PRICE
+           WRITE REJECTED-REC FROM WS-REJECTED-LINE
+           MOVE REJECTED-REC TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG
+           EXIT
+           .
+       WRITE-LOG.
+           CALL "RUNLOG" USING WS-LOG-PROGRAM WS-LOG-MESSAGE
+           EXIT
+           .
